@@ -0,0 +1,242 @@
+000010*****************************************************************
+000020*    PROGRAM-ID.  CONDITIONALS
+000030*    AUTHOR.      R. HOLLOWAY, BATCH SUPPORT GROUP.
+000040*    INSTALLATION. DAILY RECONCILIATION SYSTEM.
+000050*    DATE-WRITTEN. ORIGINAL - UNKNOWN.  REWRITE 08/08/26.
+000060*    DATE-COMPILED.
+000070*-----------------------------------------------------------------
+000080*    REMARKS.
+000090*        SCREEN ENTRY OF THREE NUMBERS.  DETERMINES WHICH OF THE
+000100*        THREE IS HIGHEST AND DISPLAYS IT, THEN CLASSIFIES THE
+000110*        WINNING VALUE INTO A RATE/TIER BAND.  THE RULE ITSELF IS
+000120*        CALLED OUT TO THE SHARED CLASSRULE SUBPROGRAM SO THIS
+000130*        SCREEN AND THE CLASSBAT BATCH ENGINE NEVER GET OUT
+000140*        OF STEP WITH EACH OTHER.  EACH FIELD IS RE-PROMPTED UNTIL
+000150*        NUMERIC ENTRY IS RECEIVED.
+000160*-----------------------------------------------------------------
+000170*    MODIFICATION HISTORY.
+000180*        08/08/26  RLH  CONVERTED TO STANDARD PROGRAM LAYOUT.
+000190*        08/08/26  RLH  REPLACED THE HARDCODED 499/1000 COMPOUND
+000200*                       CONDITION WITH A LOOKUP AGAINST THE
+000210*                       TIER-BOUNDARY TABLE (TIERCPY) SO FINANCE
+000220*                       CAN RE-BAND WITHOUT A CODE CHANGE.
+000230*        08/08/26  RLH  MOVED THE HIGHEST-OF-THREE AND TIER LOOKUP
+000240*                       OUT TO THE SHARED CLASSRULE SUBPROGRAM NOW
+000250*                       THAT CLASSBAT CLASSIFIES THE SAME WAY IN
+000260*                       BATCH.
+000270*        08/08/26  RLH  ADDED A NUMERIC-CHECK RE-PROMPT LOOP ON
+000280*                       EACH ENTRY FIELD - OPERATORS WERE ABLE TO
+000290*                       KEY PAST AN INVALID ENTRY AND FEED GARBAGE
+000300*                       INTO THE CLASSIFICATION RULE.
+000305*        08/08/26  RLH  LOGS EACH CLASSIFICATION TO THE SHARED
+000307*                       AUDIT TRAIL VIA AUDITLOG.
+000308*        08/08/26  RLH  ADDED A MENU IN FRONT OF THE SCREEN SO
+000309*                       THE OPERATOR CAN EITHER CLASSIFY A NEW
+000311*                      ENTRY OR LOOK UP AN ACCOUNT ALREADY
+000312*                      CLASSIFIED BY CLASSBAT, WITHOUT LEAVING
+000313*                      AND RESTARTING THE PROGRAM.
+000314*****************************************************************
+000320 IDENTIFICATION DIVISION.
+000330 PROGRAM-ID. CONDITIONALS.
+000340 AUTHOR. R. HOLLOWAY.
+000350 INSTALLATION. DAILY RECONCILIATION SYSTEM.
+000360 DATE-WRITTEN. 08/08/26.
+000370 DATE-COMPILED. 08/08/26.
+000380 ENVIRONMENT DIVISION.
+000382 INPUT-OUTPUT SECTION.
+000384 FILE-CONTROL.
+000386     SELECT CLASSOUT-FILE ASSIGN TO CLASSOUT
+000387         ORGANIZATION IS INDEXED
+000388         ACCESS MODE IS DYNAMIC
+000389         RECORD KEY IS CL-RESULT-KEY
+000390         FILE STATUS IS CR-CLOUT-STATUS.
+000391 DATA DIVISION.
+000392 FILE SECTION.
+000393 FD  CLASSOUT-FILE.
+000394 COPY classcpy.
+000395 WORKING-STORAGE SECTION.
+000396 01  CR-CLOUT-STATUS              PIC X(02) VALUE "00".
+000397 01  CR-MENU-CHOICE               PIC X(01).
+000398 01  CR-SWITCHES.
+000399     05  CR-CONTINUE-SW           PIC X(01) VALUE "Y".
+000400        88  CR-CONTINUE              VALUE "Y".
+000410 01  CR-ENTRY-FIELDS.
+000420     05  XNUM1-ENTRY             PIC X(05).
+000430     05  XNUM2-ENTRY             PIC X(05).
+000440     05  XNUM3-ENTRY             PIC X(05).
+000450 01  XNUM1                       PIC 9(05).
+000460 01  XNUM2                       PIC 9(05).
+000470 01  XNUM3                       PIC 9(05).
+000480 01  CR-WINNER-FIELD             PIC X(05).
+000490 01  CR-WINNER-VALUE             PIC 9(05).
+000500 01  CR-TIER-CODE                PIC X(01).
+000510 01  CR-TIER-NAME                PIC X(10).
+000515 01  CR-AUDIT-DETAIL              PIC X(50).
+000520 PROCEDURE DIVISION.
+000521 0000-MAINLINE.
+000522     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000523     PERFORM 1200-MENU-CYCLE THRU 1200-EXIT
+000524         UNTIL NOT CR-CONTINUE.
+000525     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000526     STOP RUN.
+000527 1000-INITIALIZE.
+000528     OPEN I-O CLASSOUT-FILE.
+000529     IF CR-CLOUT-STATUS NOT = "00"
+000530         OPEN OUTPUT CLASSOUT-FILE
+000531         CLOSE CLASSOUT-FILE
+000532         OPEN I-O CLASSOUT-FILE
+000533     END-IF.
+000534 1000-EXIT.
+000535     EXIT.
+000536 1100-SHOW-MENU.
+000537     DISPLAY ERASE.
+000538     DISPLAY "ACCOUNT CLASSIFICATION" LINE 2 COL 5.
+000539     DISPLAY "C - CLASSIFY A NEW ENTRY" LINE 4 COL 5.
+000540     DISPLAY "I - INQUIRE ON AN ACCOUNT" LINE 5 COL 5.
+000541     DISPLAY "X - EXIT" LINE 6 COL 5.
+000542     DISPLAY "SELECTION:" LINE 8 COL 5.
+000543     ACCEPT CR-MENU-CHOICE LINE 8 COL 16.
+000544 1100-EXIT.
+000545     EXIT.
+000546 1200-MENU-CYCLE.
+000547     PERFORM 1100-SHOW-MENU THRU 1100-EXIT.
+000548     EVALUATE CR-MENU-CHOICE
+000549         WHEN "C"
+000550             PERFORM 1500-RUN-CLASSIFY THRU 1500-EXIT
+000551         WHEN "I"
+000552             PERFORM 6000-INQUIRE-ACCOUNT THRU 6000-EXIT
+000553         WHEN "X"
+000554             SET CR-CONTINUE-SW TO "N"
+000555         WHEN OTHER
+000556             DISPLAY "INVALID CHOICE - C,I,X" LINE 15 COL 5
+000557     END-EVALUATE.
+000558 1200-EXIT.
+000559     EXIT.
+000560*-----------------------------------------------------------------
+000561* THE ORIGINAL SCREEN FLOW - ENTRY, CLASSIFY, DISPLAY - NOW RUN AS
+000562* ONE MENU OPTION INSTEAD OF THE WHOLE PROGRAM.
+000563*-----------------------------------------------------------------
+000564 1500-RUN-CLASSIFY.
+000565     PERFORM 2000-GET-ENTRY THRU 2000-EXIT.
+000566     PERFORM 3000-CLASSIFY THRU 3000-EXIT.
+000567     PERFORM 4000-CHECK-NUMERIC THRU 4000-EXIT.
+000568     PERFORM 5000-SHOW-RESULTS THRU 5000-EXIT.
+000569 1500-EXIT.
+000570     EXIT.
+000590 2000-GET-ENTRY.
+000600     DISPLAY ERASE.
+000610     DISPLAY "ENTER NUM-1:" LINE 5 COL 5.
+000620     DISPLAY "ENTER NUM-2:" LINE 6 COL 5.
+000630     DISPLAY "ENTER NUM-3:" LINE 7 COL 5.
+000640     PERFORM 2100-GET-NUM1 THRU 2100-EXIT
+000650         UNTIL XNUM1-ENTRY IS NUMERIC.
+000660     PERFORM 2200-GET-NUM2 THRU 2200-EXIT
+000670         UNTIL XNUM2-ENTRY IS NUMERIC.
+000680     PERFORM 2300-GET-NUM3 THRU 2300-EXIT
+000690         UNTIL XNUM3-ENTRY IS NUMERIC.
+000700     MOVE XNUM1-ENTRY TO XNUM1.
+000710     MOVE XNUM2-ENTRY TO XNUM2.
+000720     MOVE XNUM3-ENTRY TO XNUM3.
+000730 2000-EXIT.
+000740     EXIT.
+000750*-----------------------------------------------------------------
+000760* ONE PARAGRAPH PER FIELD SO THE ERROR MESSAGE LANDS ON THE SAME
+000770* LINE THE FIELD WAS ENTERED ON, AND RE-PROMPTS IMMEDIATELY RATHER
+000780* THAN WAITING FOR ALL THREE FIELDS TO BE KEYED.
+000790*-----------------------------------------------------------------
+000800 2100-GET-NUM1.
+000810     ACCEPT XNUM1-ENTRY LINE 5 COL 19.
+000820     IF XNUM1-ENTRY IS NOT NUMERIC
+000830         DISPLAY "NUM-1 MUST BE NUMERIC - RE-ENTER" LINE 13 COL 5
+000840     ELSE
+000850         DISPLAY SPACES LINE 13 COL 5
+000860     END-IF.
+000870 2100-EXIT.
+000880     EXIT.
+000890 2200-GET-NUM2.
+000900     ACCEPT XNUM2-ENTRY LINE 6 COL 19.
+000910     IF XNUM2-ENTRY IS NOT NUMERIC
+000920         DISPLAY "NUM-2 MUST BE NUMERIC - RE-ENTER" LINE 13 COL 5
+000930     ELSE
+000940         DISPLAY SPACES LINE 13 COL 5
+000950     END-IF.
+000960 2200-EXIT.
+000970     EXIT.
+000980 2300-GET-NUM3.
+000990     ACCEPT XNUM3-ENTRY LINE 7 COL 19.
+001000     IF XNUM3-ENTRY IS NOT NUMERIC
+001010         DISPLAY "NUM-3 MUST BE NUMERIC - RE-ENTER" LINE 13 COL 5
+001020     ELSE
+001030         DISPLAY SPACES LINE 13 COL 5
+001040     END-IF.
+001050 2300-EXIT.
+001060     EXIT.
+001070*-----------------------------------------------------------------
+001080* GET HIGHEST, THEN CLASSIFY IT - BOTH DONE BY CLASSRULE SO THE
+001090* RULE STAYS IN ONE PLACE FOR BOTH SCREEN AND BATCH ENGINE.
+001100*-----------------------------------------------------------------
+001110 3000-CLASSIFY.
+001120     CALL "CLASSRULE" USING XNUM1
+001130                             XNUM2
+001140                             XNUM3
+001150                             CR-WINNER-FIELD
+001160                             CR-WINNER-VALUE
+001170                             CR-TIER-CODE
+001180                             CR-TIER-NAME.
+001182     STRING "WINNER=" DELIMITED BY SIZE
+001184            CR-WINNER-FIELD DELIMITED BY SIZE
+001186            " TIER=" DELIMITED BY SIZE
+001188            CR-TIER-NAME DELIMITED BY SIZE
+001189       INTO CR-AUDIT-DETAIL.
+001192     CALL "AUDITLOG" USING "CONDITION "
+001194                            "CLASSIFY  "
+001196                            CR-AUDIT-DETAIL.
+001198 3000-EXIT.
+001200     EXIT.
+001210*-----------------------------------------------------------------
+001220* CHECK FOR CLASS
+001230*-----------------------------------------------------------------
+001240 4000-CHECK-NUMERIC.
+001250     IF XNUM3 IS NUMERIC
+001260         DISPLAY "XNUM3 IS NUMERIC" LINE 10 COL 5
+001270     END-IF.
+001280 4000-EXIT.
+001290     EXIT.
+001300 5000-SHOW-RESULTS.
+001310     DISPLAY CR-WINNER-VALUE LINE 9 COL 5.
+001320     IF CR-TIER-CODE = SPACE
+001330         DISPLAY "WINNER OUT OF TIER RANGE" LINE 11 COL 5
+001340     ELSE
+001350         DISPLAY "WINNER: " CR-WINNER-FIELD
+001360             "  TIER: " CR-TIER-NAME LINE 11 COL 5
+001370     END-IF.
+001380 5000-EXIT.
+001390     EXIT.
+001392*-----------------------------------------------------------------
+001394* AD HOC LOOKUP AGAINST THE RESULTS CLASSBAT WROTE OVERNIGHT -
+001396* NO SEPARATE REPORT TO HUNT THROUGH FOR ONE ACCOUNT.
+001398*-----------------------------------------------------------------
+001400 6000-INQUIRE-ACCOUNT.
+001402     DISPLAY ERASE.
+001404     DISPLAY "ACCOUNT INQUIRY" LINE 2 COL 5.
+001406     DISPLAY "ACCOUNT KEY:" LINE 4 COL 5.
+001408     ACCEPT CL-RESULT-KEY LINE 4 COL 18.
+001410     READ CLASSOUT-FILE
+001412         INVALID KEY
+001414             DISPLAY "ACCOUNT NOT ON FILE" LINE 15 COL 5
+001416         NOT INVALID KEY
+001417             DISPLAY "NUM-1: " CL-RESULT-NUM1 LINE 6 COL 5
+001418             DISPLAY "NUM-2: " CL-RESULT-NUM2 LINE 7 COL 5
+001419             DISPLAY "NUM-3: " CL-RESULT-NUM3 LINE 8 COL 5
+001420             DISPLAY "WINNER: " CL-RESULT-WINNER LINE 9 COL 5
+001421             DISPLAY "WINNER VALUE: " CL-RESULT-WINNER-VALUE
+001422                 LINE 10 COL 5
+001424             DISPLAY "TIER: " CL-RESULT-TIER-CODE "  ("
+001426                 CL-RESULT-TIER-NAME ")" LINE 11 COL 5
+001428     END-READ.
+001430 6000-EXIT.
+001432     EXIT.
+001434 9000-TERMINATE.
+001436     CLOSE CLASSOUT-FILE.
+001438 9000-EXIT.
+001440     EXIT.
