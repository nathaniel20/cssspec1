@@ -0,0 +1,89 @@
+000010*****************************************************************
+000020*    PROGRAM-ID.  AUDITLOG
+000030*    AUTHOR.      R. HOLLOWAY, BATCH SUPPORT GROUP.
+000040*    INSTALLATION. DAILY RECONCILIATION SYSTEM.
+000050*    DATE-WRITTEN. 08/08/26.
+000060*    DATE-COMPILED.
+000070*-----------------------------------------------------------------
+000080*    REMARKS.
+000090*        SHARED AUDIT-TRAIL WRITER.  SUBVERB, CLASSBAT,
+000100*        CONDITIONALS, INSPECT-SAMPLE AND PHONEVAL EACH CALL THIS
+000110*        SUBPROGRAM ONCE PER EVENT RATHER THAN OPENING THE AUDIT
+000120*        LOG THEMSELVES, SO THE RECORD LAYOUT AND THE OPEN/EXTEND
+000130*        LOGIC LIVE IN ONE PLACE.
+000140*-----------------------------------------------------------------
+000150*    MODIFICATION HISTORY.
+000160*        08/08/26  RLH  INITIAL VERSION.
+000165*        08/08/26  RLH  CLEARED THE RECORD AREA BEFORE MOVING IN
+000166*                       THE AUDIT GROUP - THE FD RECORD RAN A FEW
+000167*                       BYTES WIDER THAN THE GROUP AND THE
+000168*                       LEFTOVER BYTES WERE FAILING THE WRITE.
+000169*                       NOW LOGS THE STATUS IF A WRITE STILL
+000170*                       FAILS.
+000171*****************************************************************
+000180 IDENTIFICATION DIVISION.
+000190 PROGRAM-ID. AUDITLOG.
+000200 AUTHOR. R. HOLLOWAY.
+000210 INSTALLATION. DAILY RECONCILIATION SYSTEM.
+000220 DATE-WRITTEN. 08/08/26.
+000230 DATE-COMPILED. 08/08/26.
+000240 ENVIRONMENT DIVISION.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT AUDIT-LOG-FILE ASSIGN TO AUDITLOG
+000280         ORGANIZATION IS LINE SEQUENTIAL
+000290         FILE STATUS IS AU-FILE-STATUS.
+000300 DATA DIVISION.
+000310 FILE SECTION.
+000320 FD  AUDIT-LOG-FILE.
+000330 01  AUDIT-LOG-RECORD            PIC X(90).
+000340 WORKING-STORAGE SECTION.
+000350 01  AU-FILE-STATUS              PIC X(02) VALUE "00".
+000360 01  AU-WS-DATE                  PIC 9(08).
+000370 01  AU-WS-TIME                  PIC 9(08).
+000380 COPY auditcpy.
+000390 LINKAGE SECTION.
+000400 01  LK-PROGRAM-ID                PIC X(10).
+000410 01  LK-EVENT-TYPE                PIC X(10).
+000420 01  LK-DETAIL-TEXT                PIC X(50).
+000430 PROCEDURE DIVISION USING LK-PROGRAM-ID
+000440                           LK-EVENT-TYPE
+000450                           LK-DETAIL-TEXT.
+000460 0000-MAINLINE.
+000470     PERFORM 1000-OPEN-LOG THRU 1000-EXIT.
+000480     PERFORM 2000-WRITE-ENTRY THRU 2000-EXIT.
+000490     PERFORM 3000-CLOSE-LOG THRU 3000-EXIT.
+000500     GOBACK.
+000510*-----------------------------------------------------------------
+000520* OPEN THE SHARED LOG FOR EXTEND SO EVERY CALLING PROGRAM'S
+000530* ENTRIES ACCUMULATE ACROSS THE BUSINESS DAY.  ON THE FIRST
+000540* CALL OF THE DAY THE FILE WILL NOT EXIST YET, SO FALL BACK
+000550* TO OPEN OUTPUT WHEN EXTEND FAILS.
+000560*-----------------------------------------------------------------
+000570 1000-OPEN-LOG.
+000580     OPEN EXTEND AUDIT-LOG-FILE.
+000590     IF AU-FILE-STATUS NOT = "00"
+000600         OPEN OUTPUT AUDIT-LOG-FILE
+000610     END-IF.
+000620 1000-EXIT.
+000630     EXIT.
+000640 2000-WRITE-ENTRY.
+000650     ACCEPT AU-WS-DATE FROM DATE YYYYMMDD.
+000660     ACCEPT AU-WS-TIME FROM TIME.
+000670     MOVE AU-WS-DATE      TO AU-LOG-DATE.
+000680     MOVE AU-WS-TIME      TO AU-LOG-TIME.
+000690     MOVE LK-PROGRAM-ID   TO AU-PROGRAM-ID.
+000700     MOVE LK-EVENT-TYPE   TO AU-EVENT-TYPE.
+000710     MOVE LK-DETAIL-TEXT  TO AU-DETAIL-TEXT.
+000715     MOVE SPACES          TO AUDIT-LOG-RECORD.
+000720     MOVE AU-AUDIT-RECORD TO AUDIT-LOG-RECORD.
+000730     WRITE AUDIT-LOG-RECORD.
+000732     IF AU-FILE-STATUS NOT = "00"
+000734         DISPLAY "AUDITLOG - WRITE ERROR " AU-FILE-STATUS
+000736     END-IF.
+000740 2000-EXIT.
+000750     EXIT.
+000760 3000-CLOSE-LOG.
+000770     CLOSE AUDIT-LOG-FILE.
+000780 3000-EXIT.
+000790     EXIT.
