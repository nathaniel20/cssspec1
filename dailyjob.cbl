@@ -0,0 +1,82 @@
+000010*****************************************************************
+000020*    PROGRAM-ID.  DAILYJOB
+000030*    AUTHOR.      R. HOLLOWAY, BATCH SUPPORT GROUP.
+000040*    INSTALLATION. DAILY RECONCILIATION SYSTEM.
+000050*    DATE-WRITTEN. 08/08/26.
+000060*    DATE-COMPILED.
+000070*-----------------------------------------------------------------
+000080*    REMARKS.
+000090*        NIGHTLY CONTROL PROGRAM.  CALLS THE VARIANCE
+000092*        RECONCILIATION (SUBVERB), THE ACCOUNT CLASSIFICATION
+000094*        ENGINE (CLASSBAT), AND THE DIALER-EXTRACT PASS
+000096*        (INSPECT-SAMPLE) IN SEQUENCE.  EACH OF THOSE PROGRAMS
+000098*        RETURNS ITS OWN EXCEPTION COUNT IN THE RETURN-CODE
+000100*        SPECIAL REGISTER.  THE FIRST STAGE TO COME BACK
+000110*        NON-ZERO HALTS THE CHAIN SO THE OPERATOR IS NOT LEFT
+000120*        RUNNING LATER STAGES AGAINST DATA A FAILED EARLIER
+000130*        STAGE MAY HAVE LEFT IN QUESTION, AND DAILYJOB ITSELF
+000140*        ENDS WITH A NON-ZERO RETURN-CODE SO THE SCHEDULER
+000150*        FLAGS THE NIGHT AS EXCEPTIONAL.
+000180*-----------------------------------------------------------------
+000190*    MODIFICATION HISTORY.
+000200*        08/08/26  RLH  INITIAL VERSION.
+000205*        08/08/26  RLH  REPLACED THE GO TO 9000-ABORT WITH A
+000206*                       PERFORMED PARAGRAPH TO MATCH THE HOUSE
+000207*                       STYLE USED ELSEWHERE IN THIS CHANGE SET.
+000210*****************************************************************
+000220 IDENTIFICATION DIVISION.
+000230 PROGRAM-ID. DAILYJOB.
+000240 AUTHOR. R. HOLLOWAY.
+000250 INSTALLATION. DAILY RECONCILIATION SYSTEM.
+000260 DATE-WRITTEN. 08/08/26.
+000270 DATE-COMPILED. 08/08/26.
+000280 ENVIRONMENT DIVISION.
+000290 DATA DIVISION.
+000300 WORKING-STORAGE SECTION.
+000310 01  DJ-STAGE-NAME                PIC X(14).
+000320 PROCEDURE DIVISION.
+000330 0000-MAINLINE.
+000340     PERFORM 1000-RUN-SUBVERB THRU 1000-EXIT.
+000350     IF RETURN-CODE NOT = 0
+000360         PERFORM 9000-ABORT THRU 9000-EXIT
+000365         STOP RUN
+000370     END-IF.
+000380     PERFORM 2000-RUN-CLASSBAT THRU 2000-EXIT.
+000390     IF RETURN-CODE NOT = 0
+000400         PERFORM 9000-ABORT THRU 9000-EXIT
+000405         STOP RUN
+000410     END-IF.
+000420     PERFORM 3000-RUN-INSPECT THRU 3000-EXIT.
+000430     IF RETURN-CODE NOT = 0
+000440         PERFORM 9000-ABORT THRU 9000-EXIT
+000445         STOP RUN
+000450     END-IF.
+000460     DISPLAY "DAILYJOB - ALL STAGES COMPLETED CLEAN.".
+000470     MOVE 0 TO RETURN-CODE.
+000480     STOP RUN.
+000490 9000-ABORT.
+000500     DISPLAY "DAILYJOB - " DJ-STAGE-NAME
+000510             " ENDED WITH EXCEPTIONS - RETURN-CODE=" RETURN-CODE.
+000520     DISPLAY "DAILYJOB - REMAINING STAGES NOT RUN.".
+000525 9000-EXIT.
+000530     EXIT.
+000540*-----------------------------------------------------------------
+000550* VARIANCE RECONCILIATION FIRST - THE OTHER TWO PASSES DO NOT
+000560* DEPEND ON ITS OUTPUT, BUT IT IS THE PROGRAM OF RECORD FOR THE
+000570* NIGHT'S BOOKS AND SO IT RUNS FIRST.
+000580*-----------------------------------------------------------------
+000590 1000-RUN-SUBVERB.
+000600     MOVE "SUBVERB" TO DJ-STAGE-NAME.
+000610     CALL "SUBVERB".
+000620 1000-EXIT.
+000630     EXIT.
+000640 2000-RUN-CLASSBAT.
+000650     MOVE "CLASSBAT" TO DJ-STAGE-NAME.
+000660     CALL "CLASSBAT".
+000670 2000-EXIT.
+000680     EXIT.
+000690 3000-RUN-INSPECT.
+000700     MOVE "INSPECT-SAMPLE" TO DJ-STAGE-NAME.
+000710     CALL "INSPECT-SAMPLE".
+000720 3000-EXIT.
+000730     EXIT.
