@@ -0,0 +1,108 @@
+000010*****************************************************************
+000020*    PROGRAM-ID.  CLASSRULE
+000030*    AUTHOR.      R. HOLLOWAY, BATCH SUPPORT GROUP.
+000040*    INSTALLATION. DAILY RECONCILIATION SYSTEM.
+000050*    DATE-WRITTEN. 08/08/26.
+000060*    DATE-COMPILED.
+000070*-----------------------------------------------------------------
+000080*    REMARKS.
+000090*        SHARED "HIGHEST-OF-THREE" CLASSIFICATION RULE.  CALLED
+000100*        BY BOTH THE INTERACTIVE CONDITIONALS SCREEN AND THE
+000110*        CLASSBAT NIGHTLY BATCH ENGINE SO THE RULE - INCLUDING
+000120*        THE TIER-TABLE LOOKUP - LIVES IN EXACTLY ONE PLACE.
+000130*-----------------------------------------------------------------
+000140*    MODIFICATION HISTORY.
+000150*        08/08/26  RLH  INITIAL VERSION - FACTORED OUT OF
+000160*                       CONDITIONALS' EVALUATE-RTN WHEN THE
+000170*                       TIER TABLE AND BATCH ENGINE WERE ADDED.
+000180*****************************************************************
+000190 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CLASSRULE.
+000210 AUTHOR. R. HOLLOWAY.
+000220 INSTALLATION. DAILY RECONCILIATION SYSTEM.
+000230 DATE-WRITTEN. 08/08/26.
+000240 DATE-COMPILED. 08/08/26.
+000250 ENVIRONMENT DIVISION.
+000260 DATA DIVISION.
+000270 WORKING-STORAGE SECTION.
+000280 COPY tiercpy.
+000290 01  CR-WS-SWITCHES.
+000300     05  CR-TIER-FOUND-SW        PIC X(01) VALUE "N".
+000310         88  CR-TIER-FOUND           VALUE "Y".
+000320 LINKAGE SECTION.
+000330 01  LK-NUM1                     PIC 9(05).
+000340 01  LK-NUM2                     PIC 9(05).
+000350 01  LK-NUM3                     PIC 9(05).
+000360 01  LK-WINNER-FIELD             PIC X(05).
+000370 01  LK-WINNER-VALUE             PIC 9(05).
+000380 01  LK-TIER-CODE                PIC X(01).
+000390 01  LK-TIER-NAME                PIC X(10).
+000400 PROCEDURE DIVISION USING LK-NUM1
+000410                           LK-NUM2
+000420                           LK-NUM3
+000430                           LK-WINNER-FIELD
+000440                           LK-WINNER-VALUE
+000450                           LK-TIER-CODE
+000460                           LK-TIER-NAME.
+000470 0000-MAINLINE.
+000480     PERFORM 1000-LOAD-TIER-TABLE THRU 1000-EXIT.
+000490     PERFORM 2000-FIND-HIGHEST THRU 2000-EXIT.
+000500     PERFORM 3000-CLASSIFY-TIER THRU 3000-EXIT.
+000510     GOBACK.
+000520*-----------------------------------------------------------------
+000530* LOAD THE TIER BOUNDARIES.  THESE ARE THE ONLY LINES TO CHANGE
+000540* WHEN FINANCE RE-BANDS THE TIERS - THE COMPARISON LOGIC IN
+000550* 3000-CLASSIFY-TIER NEVER CHANGES.
+000560*-----------------------------------------------------------------
+000570 1000-LOAD-TIER-TABLE.
+000580     MOVE "L"          TO CL-TIER-CODE (1).
+000590     MOVE "LOW"         TO CL-TIER-NAME (1).
+000600     MOVE 00000         TO CL-TIER-LOW-BOUND (1).
+000610     MOVE 00499         TO CL-TIER-HIGH-BOUND (1).
+000620     MOVE "M"           TO CL-TIER-CODE (2).
+000630     MOVE "MID"         TO CL-TIER-NAME (2).
+000640     MOVE 00500         TO CL-TIER-LOW-BOUND (2).
+000650     MOVE 00999         TO CL-TIER-HIGH-BOUND (2).
+000660     MOVE "H"           TO CL-TIER-CODE (3).
+000670     MOVE "HIGH"        TO CL-TIER-NAME (3).
+000680     MOVE 01000         TO CL-TIER-LOW-BOUND (3).
+000690     MOVE 99999         TO CL-TIER-HIGH-BOUND (3).
+000700 1000-EXIT.
+000710     EXIT.
+000720 2000-FIND-HIGHEST.
+000730     IF LK-NUM1 >= LK-NUM2 AND LK-NUM1 >= LK-NUM3
+000740         MOVE "NUM1"    TO LK-WINNER-FIELD
+000750         MOVE LK-NUM1   TO LK-WINNER-VALUE
+000760     ELSE
+000770         IF LK-NUM2 >= LK-NUM1 AND LK-NUM2 >= LK-NUM3
+000780             MOVE "NUM2" TO LK-WINNER-FIELD
+000790             MOVE LK-NUM2 TO LK-WINNER-VALUE
+000800         ELSE
+000810             MOVE "NUM3" TO LK-WINNER-FIELD
+000820             MOVE LK-NUM3 TO LK-WINNER-VALUE
+000830         END-IF
+000840     END-IF.
+000850 2000-EXIT.
+000860     EXIT.
+000870*-----------------------------------------------------------------
+000880* SEARCH THE TIER TABLE FOR THE BAND THE WINNING VALUE FALLS IN.
+000890*-----------------------------------------------------------------
+000900 3000-CLASSIFY-TIER.
+000910     MOVE "N" TO CR-TIER-FOUND-SW.
+000920     MOVE SPACE TO LK-TIER-CODE.
+000930     MOVE SPACES TO LK-TIER-NAME.
+000940     PERFORM 3100-SEARCH-TABLE THRU 3100-EXIT
+000950         VARYING CL-TIER-IDX FROM 1 BY 1
+000960         UNTIL CL-TIER-IDX > CL-TIER-TABLE-MAX
+000970            OR CR-TIER-FOUND.
+000980 3000-EXIT.
+000990     EXIT.
+001000 3100-SEARCH-TABLE.
+001010     IF LK-WINNER-VALUE >= CL-TIER-LOW-BOUND (CL-TIER-IDX)
+001020        AND LK-WINNER-VALUE <= CL-TIER-HIGH-BOUND (CL-TIER-IDX)
+001030         MOVE CL-TIER-CODE (CL-TIER-IDX) TO LK-TIER-CODE
+001040         MOVE CL-TIER-NAME (CL-TIER-IDX) TO LK-TIER-NAME
+001050         SET CR-TIER-FOUND TO TRUE
+001060     END-IF.
+001070 3100-EXIT.
+001080     EXIT.
