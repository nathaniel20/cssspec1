@@ -0,0 +1,19 @@
+000010*****************************************************************
+000020*    PHFEEDCPY  -  INBOUND PHONE FEED RECORD LAYOUT.
+000030*                  SAME AREA-CODE/PREFIX-NUM/LAST-FOUR BREAKDOWN
+000040*                  AS THE PHONEMST MASTER (PHONECPY), BUT WITHOUT
+000050*                  A CUSTOMER-NAME FIELD SINCE THE FEED DOES NOT
+000060*                  CARRY ONE.  SHARED BY INSPECT-SAMPLE AND
+000070*                  PHONEVAL SO THE FEED LAYOUT IS MAINTAINED IN
+000080*                  ONE PLACE INSTEAD OF TWO.
+000090*-----------------------------------------------------------------
+000100*    DATE-WRITTEN.   08/08/26.
+000110*    MODIFICATION HISTORY.
+000120*        08/08/26  RLH  INITIAL VERSION.
+000130*****************************************************************
+000140 01  PHONE-FEED-RECORD.
+000150     05  PF-CUSTOMER-ID          PIC X(08).
+000160     05  PF-PHONE-NUMBER.
+000170         10  PF-AREA-CODE        PIC X(03).
+000180         10  PF-PREFIX-NUM       PIC X(03).
+000190         10  PF-LAST-FOUR        PIC X(04).
