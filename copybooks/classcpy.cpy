@@ -0,0 +1,19 @@
+000010*****************************************************************
+000020*    CLASSCPY  -  CLASSIFICATION RESULT RECORD LAYOUT
+000030*                 WRITTEN BY CLASSBAT FOR EACH THREE-VALUE
+000040*                 RECORD IT CLASSIFIES AND READ BACK BY
+000050*                 CONDITIONALS' ACCOUNT-INQUIRY OPTION.
+000060*-----------------------------------------------------------------
+000070*    DATE-WRITTEN.   08/08/26.
+000080*    MODIFICATION HISTORY.
+000090*        08/08/26  RLH  INITIAL VERSION.
+000100*****************************************************************
+000110 01  CL-RESULT-RECORD.
+000120     05  CL-RESULT-KEY           PIC X(08).
+000130     05  CL-RESULT-NUM1          PIC 9(05).
+000140     05  CL-RESULT-NUM2          PIC 9(05).
+000150     05  CL-RESULT-NUM3          PIC 9(05).
+000160     05  CL-RESULT-WINNER        PIC X(05).
+000170     05  CL-RESULT-WINNER-VALUE  PIC 9(05).
+000180     05  CL-RESULT-TIER-CODE     PIC X(01).
+000190     05  CL-RESULT-TIER-NAME     PIC X(10).
