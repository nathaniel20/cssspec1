@@ -0,0 +1,22 @@
+000010*****************************************************************
+000020*    PHONECPY  -  CUSTOMER PHONE DIRECTORY RECORD LAYOUT
+000030*                 SHARED BY THE PHONEMST MASTER FILE AND THE
+000040*                 PHONEMNT MAINTENANCE PROGRAM.  THE INBOUND
+000050*                 FEED RECORD USED BY THE INSPECT-SAMPLE AND
+000060*                 PHONEVAL BATCH PASSES HAS THE SAME AREA-CODE/
+000070*                 PREFIX-NUM/LAST-FOUR BREAKDOWN BUT NO
+000080*                 CUSTOMER-NAME FIELD, AND LIVES IN ITS OWN
+000090*                 PHFEEDCPY MEMBER FOR THAT REASON.
+000100*-----------------------------------------------------------------
+000110*    DATE-WRITTEN.   08/08/26.
+000120*    MODIFICATION HISTORY.
+000130*        08/08/26  RLH  INITIAL VERSION - BUILT FROM THE ORIGINAL
+000140*                       INSPECT-SAMPLE PHONE-NUMBER GROUP.
+000150*****************************************************************
+000160 01  PH-DIRECTORY-RECORD.
+000170     05  PH-CUSTOMER-ID          PIC X(08).
+000180     05  PH-PHONE-NUMBER.
+000190         10  PH-AREA-CODE        PIC X(03).
+000200         10  PH-PREFIX-NUM       PIC X(03).
+000210         10  PH-LAST-FOUR        PIC X(04).
+000220     05  PH-CUSTOMER-NAME        PIC X(20).
