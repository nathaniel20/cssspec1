@@ -0,0 +1,16 @@
+000010*****************************************************************
+000020*    AUDITCPY  -  SHARED AUDIT-TRAIL RECORD LAYOUT
+000030*                 ONE LINE PER EVENT LOGGED BY SUBVERB, CLASSBAT,
+000040*                 CONDITIONALS, OR INSPECT-SAMPLE VIA THE AUDITLOG
+000050*                 SUBPROGRAM.
+000060*-----------------------------------------------------------------
+000070*    DATE-WRITTEN.   08/08/26.
+000080*    MODIFICATION HISTORY.
+000090*        08/08/26  RLH  INITIAL VERSION.
+000100*****************************************************************
+000110 01  AU-AUDIT-RECORD.
+000120     05  AU-LOG-DATE             PIC 9(08).
+000130     05  AU-LOG-TIME             PIC 9(08).
+000140     05  AU-PROGRAM-ID           PIC X(10).
+000150     05  AU-EVENT-TYPE           PIC X(10).
+000160     05  AU-DETAIL-TEXT          PIC X(50).
