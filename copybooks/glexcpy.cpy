@@ -0,0 +1,15 @@
+000010*****************************************************************
+000020*    GLEXCPY   -  GENERAL LEDGER EXTRACT RECORD LAYOUT
+000030*                 WRITTEN BY SUBVERB FOR EACH ACCOUNT'S NET
+000040*                 BILLED-VS-PAID VARIANCE SO ACCOUNTING CAN POST
+000050*                 THE DAY'S DIFFERENCES WITHOUT RE-KEYING.
+000060*-----------------------------------------------------------------
+000070*    DATE-WRITTEN.   08/08/26.
+000080*    MODIFICATION HISTORY.
+000090*        08/08/26  RLH  INITIAL VERSION.
+000100*****************************************************************
+000110 01  GL-EXTRACT-RECORD.
+000120     05  GL-ACCOUNT-NUMBER       PIC X(10).
+000130     05  GL-PERIOD               PIC 9(06).
+000140     05  GL-AMOUNT               PIC 9(07)V9(02).
+000150     05  GL-DR-CR-INDICATOR      PIC X(02).
