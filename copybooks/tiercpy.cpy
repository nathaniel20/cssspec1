@@ -0,0 +1,20 @@
+000010*****************************************************************
+000020*    TIERCPY   -  CLASSIFICATION RATE/TIER BOUNDARY TABLE
+000030*                 REPLACES THE HARDCODED 499/1000 COMPARISON IN
+000040*                 THE HIGHEST-OF-THREE CLASSIFICATION LOGIC.
+000050*                 FINANCE RE-BANDS THESE BOUNDARIES A COUPLE OF
+000060*                 TIMES A YEAR - CHANGE THE VALUES MOVED IN THE
+000070*                 LOAD PARAGRAPH, NOT THE COMPARISON LOGIC.
+000080*-----------------------------------------------------------------
+000090*    DATE-WRITTEN.   08/08/26.
+000100*    MODIFICATION HISTORY.
+000110*        08/08/26  RLH  INITIAL VERSION.
+000120*****************************************************************
+000130 01  CL-TIER-TABLE.
+000140     05  CL-TIER-ENTRY OCCURS 3 TIMES
+000150                 INDEXED BY CL-TIER-IDX.
+000160         10  CL-TIER-CODE        PIC X(01).
+000170         10  CL-TIER-NAME        PIC X(10).
+000180         10  CL-TIER-LOW-BOUND   PIC 9(05).
+000190         10  CL-TIER-HIGH-BOUND  PIC 9(05).
+000200 01  CL-TIER-TABLE-MAX           PIC 9(02) VALUE 3.
