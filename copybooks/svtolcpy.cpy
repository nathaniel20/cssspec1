@@ -0,0 +1,13 @@
+000010*****************************************************************
+000020*    SVTOLCPY   -  RECONCILIATION TOLERANCE TABLE
+000030*                  USED BY SUBVERB TO DECIDE WHICH VARIANCES
+000040*                  ARE WRITTEN TO THE EXCEPTION REPORT.
+000050*-----------------------------------------------------------------
+000060*    DATE-WRITTEN.   08/08/26.
+000070*    MODIFICATION HISTORY.
+000080*        08/08/26  RLH  INITIAL VERSION - EXTERNALIZE THE
+000090*                       +/- 5.00 TOLERANCE SO FINANCE CAN CHANGE
+000100*                       IT WITHOUT A PROGRAM CHANGE.
+000110*****************************************************************
+000120 01  SV-TOLERANCE-TABLE.
+000130     05  SV-TOLERANCE-AMT        PIC S9(7)V9(2) VALUE +5.00.
