@@ -1,34 +1,215 @@
- Identification Division.
- Program-Id. Inspect-sample.
- Environment Division.
- Data Division.
- Working-Storage Section.
- 01   Phone-number.
-    03  Area-code       Pic XXX value "409".
-    03  Prefix-num      Pic XXX value "555".
-    03  Last-four       Pic X(4)  value "1212".
- 01   Formatted-Number      Pic X(14) value "(XXX) YYY-ZZZZ".
- 01   Formatted-Alternate   Pic X(14) value "THIS IS SPARTA".
- 01   CCOUNT   Pic 99 value 00.
- Procedure Division.
- Start-of-program.
-    Inspect Formatted-Number
-        Replacing All "XXX" by Area-code
-                All "YYY" by Prefix-num
-                All "ZZZZ" by Last-four.
-    Display Formatted-Number.
-    Inspect Formatted-Alternate
-        Replacing FIRST "XXX" by Area-code
-                First "XXX" by Prefix-num
-                First "XXXX" by Last-four.
-    Display Formatted-Alternate.
-
-    Inspect FORMATTED-ALTERNATE 
-        Replacing ALL "-" by "*".
-
-    DISPLAY FORMATTED-ALTERNATE.
-    Inspect FORMATTED-ALTERNATE
-            Converting "QWERTYUIOPASDFGHJKLZXCVBNM" 
-            TO "abcdefghijklmnopqrstuvwxyz".
-    DISPLAY FORMATTED-ALTERNATE.
-    Stop Run.
+000010*****************************************************************
+000020*    PROGRAM-ID.  INSPECT-SAMPLE
+000030*    AUTHOR.      R. HOLLOWAY, BATCH SUPPORT GROUP.
+000040*    INSTALLATION. DAILY RECONCILIATION SYSTEM.
+000050*    DATE-WRITTEN. ORIGINAL - UNKNOWN.  BATCH REWRITE 08/08/26.
+000060*    DATE-COMPILED.
+000070*-----------------------------------------------------------------
+000080*    REMARKS.
+000090*        NIGHTLY DIALER-EXTRACT PASS.  READS THE PHONE FEED, ONE
+000100*        CUSTOMER PER RECORD, AND BUILDS ALL THREE OUTBOUND PHONE
+000110*        FORMATS (STANDARD, E.164, DASHED) FOR EACH ONE THROUGH
+000120*        THE SHARED PHONEFMT SUBPROGRAM - THE SAME INSPECT
+000130*        REPLACING LOGIC THE ORIGINAL DEMONSTRATION USED, NOW RUN
+000140*        AGAINST A REAL FEED INSTEAD OF ONE HARDCODED NUMBER.  ANY
+000150*        RECORD WHOSE PHONE COMPONENTS ARE NOT NUMERIC IS REJECTED
+000160*        TO THE ERROR REPORT INSTEAD OF BEING FORMATTED.
+000170*-----------------------------------------------------------------
+000180*    MODIFICATION HISTORY.
+000190*        08/08/26  RLH  REWRITTEN FROM THE ORIGINAL ONE-SHOT
+000200*                       REPLACING/CONVERTING DEMONSTRATION INTO A
+000210*                       BATCH RUN AGAINST THE PHONE FEED, WRITING
+000220*                       A MULTI-FORMAT DIALER EXTRACT.
+000230*        08/08/26  RLH  ADDED THE NUMERIC FORMAT CHECK AHEAD OF
+000240*                       THE PHONEFMT CALL.  CCOUNT (CARRIED OVER
+000250*                       FROM THE ORIGINAL WORKING-STORAGE) NOW
+000260*                       COUNTS REJECTS INSTEAD OF SITTING UNUSED,
+000270*                       AND EACH REJECT GOES TO THE ERROR REPORT.
+000280*        08/08/26  RLH  RETURNS CCOUNT IN THE RETURN-CODE SPECIAL
+000290*                       REGISTER SO DAILYJOB CAN TELL WHETHER
+000300*                       THIS RUN WAS CLEAN.
+000310*        08/08/26  RLH  LOGS START/END EVENTS TO THE SHARED
+000320*                       AUDIT TRAIL VIA AUDITLOG.
+000330*****************************************************************
+000340 IDENTIFICATION DIVISION.
+000350 PROGRAM-ID. INSPECT-SAMPLE.
+000360 AUTHOR. R. HOLLOWAY.
+000370 INSTALLATION. DAILY RECONCILIATION SYSTEM.
+000380 DATE-WRITTEN. 08/08/26.
+000390 DATE-COMPILED. 08/08/26.
+000400 ENVIRONMENT DIVISION.
+000410 INPUT-OUTPUT SECTION.
+000420 FILE-CONTROL.
+000430     SELECT PHONE-FEED-FILE ASSIGN TO PHONEFEED
+000440         ORGANIZATION IS LINE SEQUENTIAL
+000450         FILE STATUS IS IS-FEED-STATUS.
+000460     SELECT DIALER-EXTRACT-FILE ASSIGN TO DIALEXT
+000470         ORGANIZATION IS LINE SEQUENTIAL
+000480         FILE STATUS IS IS-EXTR-STATUS.
+000490     SELECT PHONE-ERROR-REPORT ASSIGN TO PHONERRR
+000500         ORGANIZATION IS LINE SEQUENTIAL
+000510         FILE STATUS IS IS-ERRR-STATUS.
+000520 DATA DIVISION.
+000530 FILE SECTION.
+000540 FD  PHONE-FEED-FILE.
+000550 COPY phfeedcpy.
+000560 FD  DIALER-EXTRACT-FILE.
+000570 01  DIALER-EXTRACT-RECORD.
+000580     05  DE-CUSTOMER-ID          PIC X(08).
+000590     05  DE-STANDARD-NUMBER      PIC X(14).
+000600     05  DE-E164-NUMBER          PIC X(12).
+000610     05  DE-DASHED-NUMBER        PIC X(12).
+000620 FD  PHONE-ERROR-REPORT.
+000630 01  PHONE-ERROR-LINE            PIC X(60).
+000640 WORKING-STORAGE SECTION.
+000650 01  CCOUNT                       PIC 9(05) VALUE 00.
+000660 01  IS-FILE-STATUSES.
+000670     05  IS-FEED-STATUS           PIC X(02) VALUE "00".
+000680     05  IS-EXTR-STATUS           PIC X(02) VALUE "00".
+000690     05  IS-ERRR-STATUS           PIC X(02) VALUE "00".
+000700 01  IS-SWITCHES.
+000710     05  IS-EOF-SW                PIC X(01) VALUE "N".
+000720         88  IS-EOF                   VALUE "Y".
+000730 01  IS-VALID-SW                  PIC X(01).
+000740     88  IS-IS-VALID                  VALUE "Y".
+000750     88  IS-IS-INVALID                 VALUE "N".
+000760 01  IS-AUDIT-DETAIL              PIC X(50).
+000770 01  IS-AUDIT-EDIT-COUNT          PIC ZZZ,ZZ9.
+000780 PROCEDURE DIVISION.
+000790 0000-MAINLINE.
+000800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000810     PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+000820         UNTIL IS-EOF.
+000830     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000840     MOVE CCOUNT TO RETURN-CODE.
+000850     GOBACK.
+000860 1000-INITIALIZE.
+000870     OPEN INPUT PHONE-FEED-FILE.
+000880     IF IS-FEED-STATUS NOT = "00"
+000890         DISPLAY "INSPECT - PHONEFEED OPEN ERROR " IS-FEED-STATUS
+000900         MOVE 99 TO RETURN-CODE
+000910         GOBACK
+000920     END-IF.
+000930     OPEN OUTPUT DIALER-EXTRACT-FILE.
+000940     IF IS-EXTR-STATUS NOT = "00"
+000950         DISPLAY "INSPECT - DIALEXT OPEN ERROR " IS-EXTR-STATUS
+000960         MOVE 99 TO RETURN-CODE
+000970         GOBACK
+000980     END-IF.
+000990     OPEN OUTPUT PHONE-ERROR-REPORT.
+001000     IF IS-ERRR-STATUS NOT = "00"
+001010         DISPLAY "INSPECT - PHONERRR OPEN ERROR " IS-ERRR-STATUS
+001020         MOVE 99 TO RETURN-CODE
+001030         GOBACK
+001040     END-IF.
+001050     MOVE "DIALER EXTRACT RUN BEGUN" TO IS-AUDIT-DETAIL.
+001055     CALL "AUDITLOG" USING "INSPECT   "
+001060                            "START     "
+001070                            IS-AUDIT-DETAIL.
+001080     PERFORM 2900-READ-FEED THRU 2900-EXIT.
+001090 1000-EXIT.
+001100     EXIT.
+001110 2000-PROCESS-RECORDS.
+001120     PERFORM 2050-VALIDATE-RECORD THRU 2050-EXIT.
+001130     IF IS-IS-VALID
+001140         PERFORM 2100-FORMAT-NUMBER THRU 2100-EXIT
+001150         PERFORM 2200-WRITE-EXTRACT THRU 2200-EXIT
+001160     ELSE
+001170         PERFORM 2400-WRITE-ERROR-LINE THRU 2400-EXIT
+001180     END-IF.
+001190     PERFORM 2900-READ-FEED THRU 2900-EXIT.
+001200 2000-EXIT.
+001210     EXIT.
+001220*-----------------------------------------------------------------
+001230* REJECT ANY RECORD WHOSE PHONE COMPONENTS ARE NOT NUMERIC BEFORE
+001240* IT EVER REACHES PHONEFMT - A MALFORMED COMPONENT HAS NO BUSINESS
+001250* BEING ON THE DIALER EXTRACT AT ALL.
+001260*-----------------------------------------------------------------
+001270 2050-VALIDATE-RECORD.
+001280     SET IS-IS-VALID TO TRUE.
+001290     IF PF-AREA-CODE IS NOT NUMERIC
+001300         SET IS-IS-INVALID TO TRUE
+001310     END-IF.
+001320     IF PF-PREFIX-NUM IS NOT NUMERIC
+001330         SET IS-IS-INVALID TO TRUE
+001340     END-IF.
+001350     IF PF-LAST-FOUR IS NOT NUMERIC
+001360         SET IS-IS-INVALID TO TRUE
+001370     END-IF.
+001380 2050-EXIT.
+001390     EXIT.
+001400*-----------------------------------------------------------------
+001410* PHONEFMT BUILDS ALL THREE FORMATS IN ONE CALL SO PHONEMNT'S
+001420* INQUIRY SHOWS EXACTLY THE SAME NUMBER THIS EXTRACT DOES.
+001430*-----------------------------------------------------------------
+001440 2100-FORMAT-NUMBER.
+001450     CALL "PHONEFMT" USING PF-AREA-CODE
+001460                            PF-PREFIX-NUM
+001470                            PF-LAST-FOUR
+001480                            IS-VALID-SW
+001490                            DE-STANDARD-NUMBER
+001500                            DE-E164-NUMBER
+001510                            DE-DASHED-NUMBER.
+001520 2100-EXIT.
+001530     EXIT.
+001540 2200-WRITE-EXTRACT.
+001550     MOVE PF-CUSTOMER-ID TO DE-CUSTOMER-ID.
+001560     WRITE DIALER-EXTRACT-RECORD.
+001570     IF IS-EXTR-STATUS NOT = "00"
+001580         DISPLAY "INSPECT - DIALEXT WRITE ERROR " IS-EXTR-STATUS
+001590         MOVE 99 TO RETURN-CODE
+001600         GOBACK
+001610     END-IF.
+001620     MOVE SPACES TO IS-AUDIT-DETAIL.
+001630     STRING PF-CUSTOMER-ID  DELIMITED BY SIZE
+001640            "  FORMATTED"   DELIMITED BY SIZE
+001650       INTO IS-AUDIT-DETAIL.
+001660     CALL "AUDITLOG" USING "INSPECT   "
+001670                            "FORMAT    "
+001680                            IS-AUDIT-DETAIL.
+001690 2200-EXIT.
+001700     EXIT.
+001710 2400-WRITE-ERROR-LINE.
+001720     MOVE SPACES TO PHONE-ERROR-LINE.
+001730     STRING PF-CUSTOMER-ID        DELIMITED BY SIZE
+001740            "  MALFORMED PHONE NUMBER: " DELIMITED BY SIZE
+001750            PF-AREA-CODE          DELIMITED BY SIZE
+001760            PF-PREFIX-NUM         DELIMITED BY SIZE
+001770            PF-LAST-FOUR          DELIMITED BY SIZE
+001780       INTO PHONE-ERROR-LINE.
+001790     WRITE PHONE-ERROR-LINE.
+001800     IF IS-ERRR-STATUS NOT = "00"
+001810         DISPLAY "INSPECT - PHONERRR WRITE ERROR " IS-ERRR-STATUS
+001820         MOVE 99 TO RETURN-CODE
+001830         GOBACK
+001840     END-IF.
+001850     ADD 1 TO CCOUNT.
+001860     MOVE SPACES TO IS-AUDIT-DETAIL.
+001870     STRING PF-CUSTOMER-ID  DELIMITED BY SIZE
+001880            "  REJECTED"    DELIMITED BY SIZE
+001890       INTO IS-AUDIT-DETAIL.
+001900     CALL "AUDITLOG" USING "INSPECT   "
+001910                            "REJECT    "
+001920                            IS-AUDIT-DETAIL.
+001930 2400-EXIT.
+001940     EXIT.
+001950 2900-READ-FEED.
+001960     READ PHONE-FEED-FILE
+001970         AT END SET IS-EOF TO TRUE
+001980     END-READ.
+001990 2900-EXIT.
+002000     EXIT.
+002010 9000-TERMINATE.
+002020     DISPLAY "INSPECT-SAMPLE - RECORDS REJECTED: " CCOUNT.
+002030     MOVE CCOUNT TO IS-AUDIT-EDIT-COUNT.
+002040     STRING "RUN COMPLETE - RECORDS REJECTED: " DELIMITED BY SIZE
+002050            IS-AUDIT-EDIT-COUNT              DELIMITED BY SIZE
+002060       INTO IS-AUDIT-DETAIL.
+002070     CALL "AUDITLOG" USING "INSPECT   "
+002080                            "END       "
+002090                            IS-AUDIT-DETAIL.
+002100     CLOSE PHONE-FEED-FILE.
+002110     CLOSE DIALER-EXTRACT-FILE.
+002120     CLOSE PHONE-ERROR-REPORT.
+002130 9000-EXIT.
+002140     EXIT.
