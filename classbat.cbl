@@ -0,0 +1,205 @@
+000010*****************************************************************
+000020*    PROGRAM-ID.  CLASSBAT
+000030*    AUTHOR.      R. HOLLOWAY, BATCH SUPPORT GROUP.
+000040*    INSTALLATION. DAILY RECONCILIATION SYSTEM.
+000050*    DATE-WRITTEN. 08/08/26.
+000060*    DATE-COMPILED.
+000070*-----------------------------------------------------------------
+000080*    REMARKS.
+000090*        NIGHTLY BATCH CLASSIFICATION ENGINE. READS ONE RECORD PER
+000100*        ACCOUNT (THREE VALUES PER RECORD), CALLS THE SHARED
+000110*        CLASSRULE SUBPROGRAM TO DETERMINE WHICH FIELD WON AND
+000120*        WHICH TIER BAND THE WINNING VALUE FALLS IN AND WRITES THE
+000130*        RESULT TO THE CLASSIFICATION RESULTS FILE (KEYED BY
+000140*        ACCOUNT) AND TO A PRINT REPORT. CLASSOUT IS LATER READ BY
+000150*        CONDITIONALS' ACCOUNT-INQUIRY OPTION.
+000160*-----------------------------------------------------------------
+000170*    MODIFICATION HISTORY.
+000180*        08/08/26  RLH  INITIAL VERSION.
+000190*        08/08/26  RLH  RETURNS THE COUNT OF RECORDS THAT CAME
+000200*                       BACK WITH NO TIER MATCH IN THE
+000210*                       RETURN-CODE SPECIAL REGISTER SO DAILYJOB
+000220*                       CAN TELL WHETHER THIS RUN WAS CLEAN.
+000230*        08/08/26  RLH  LOGS START/END EVENTS TO THE SHARED
+000240*                       AUDIT TRAIL VIA AUDITLOG.
+000250*        08/08/26  RLH  SWITCHED CLASSOUT TO RANDOM ACCESS SO A
+000260*                       REJECTED WRITE DOES NOT ABORT THE WHOLE
+000270*                       INDEXED FILE, AND SEPARATED GENUINE
+000280*                       DUPLICATE KEYS FROM OTHER WRITE FAILURES.
+000290*        08/08/26  RLH  RELABELED THE TRAILER DISPLAY/AUDIT TEXT
+000300*                       FROM "NO TIER MATCH" TO "EXCEPTIONS" NOW
+000310*                       THAT THE COUNT ALSO INCLUDES CLASSOUT
+000320*                       WRITE/DUPLICATE-KEY FAILURES.
+000330*        08/08/26  RLH  2200-WRITE-RESULT NOW CHECKS THE WRITE
+000340*                       STATUS UNCONDITIONALLY SO A NON-KEY
+000350*                       CLASSOUT FAILURE IS COUNTED TOO, NOT
+000360*                       JUST A DUPLICATE KEY.  ALSO DISPLAYS THE
+000370*                       RECORD-COUNT TOTAL AT TERMINATION.
+000380*****************************************************************
+000390 IDENTIFICATION DIVISION.
+000400 PROGRAM-ID. CLASSBAT.
+000410 AUTHOR. R. HOLLOWAY.
+000420 INSTALLATION. DAILY RECONCILIATION SYSTEM.
+000430 DATE-WRITTEN. 08/08/26.
+000440 DATE-COMPILED. 08/08/26.
+000450 ENVIRONMENT DIVISION.
+000460 INPUT-OUTPUT SECTION.
+000470 FILE-CONTROL.
+000480     SELECT CLASSIN-FILE ASSIGN TO CLASSIN
+000490         ORGANIZATION IS LINE SEQUENTIAL
+000500         FILE STATUS IS CB-CLIN-STATUS.
+000510     SELECT CLASSOUT-FILE ASSIGN TO CLASSOUT
+000520         ORGANIZATION IS INDEXED
+000530         ACCESS MODE IS RANDOM
+000540         RECORD KEY IS CL-RESULT-KEY
+000550         FILE STATUS IS CB-CLOUT-STATUS.
+000560     SELECT CLASSRPT-FILE ASSIGN TO CLASSRPT
+000570         ORGANIZATION IS LINE SEQUENTIAL
+000580         FILE STATUS IS CB-CLRPT-STATUS.
+000590 DATA DIVISION.
+000600 FILE SECTION.
+000610 FD  CLASSIN-FILE.
+000620 01  CLASSIN-RECORD.
+000630     05  CI-KEY                  PIC X(08).
+000640     05  CI-NUM1                 PIC 9(05).
+000650     05  CI-NUM2                 PIC 9(05).
+000660     05  CI-NUM3                 PIC 9(05).
+000670 FD  CLASSOUT-FILE.
+000680 COPY classcpy.
+000690 FD  CLASSRPT-FILE.
+000700 01  CLASSRPT-LINE               PIC X(70).
+000710 WORKING-STORAGE SECTION.
+000720 01  CB-FILE-STATUSES.
+000730     05  CB-CLIN-STATUS           PIC X(02) VALUE "00".
+000740     05  CB-CLOUT-STATUS          PIC X(02) VALUE "00".
+000750     05  CB-CLRPT-STATUS          PIC X(02) VALUE "00".
+000760 01  CB-SWITCHES.
+000770     05  CB-EOF-SW                PIC X(01) VALUE "N".
+000780         88  CB-EOF                   VALUE "Y".
+000790 01  CB-RECORD-COUNT              PIC 9(07) VALUE 0.
+000800 01  CB-EXCEPTION-COUNT           PIC 9(05) VALUE 0.
+000810 01  CB-AUDIT-DETAIL              PIC X(50).
+000820 01  CB-AUDIT-EDIT-COUNT          PIC ZZZ,ZZ9.
+000830 LINKAGE SECTION.
+000840 PROCEDURE DIVISION.
+000850 0000-MAINLINE.
+000860     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000870     PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+000880         UNTIL CB-EOF.
+000890     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000900     MOVE CB-EXCEPTION-COUNT TO RETURN-CODE.
+000910     GOBACK.
+000920 1000-INITIALIZE.
+000930     OPEN INPUT CLASSIN-FILE.
+000940     IF CB-CLIN-STATUS NOT = "00"
+000950         DISPLAY "CLASSBAT - CLASSIN OPEN ERROR " CB-CLIN-STATUS
+000960         MOVE 99 TO RETURN-CODE
+000970         GOBACK
+000980     END-IF.
+000990     OPEN OUTPUT CLASSOUT-FILE.
+001000     IF CB-CLOUT-STATUS NOT = "00"
+001010         DISPLAY "CLASSBAT - CLASSOUT OPEN ERROR " CB-CLOUT-STATUS
+001020         MOVE 99 TO RETURN-CODE
+001030         GOBACK
+001040     END-IF.
+001050     OPEN OUTPUT CLASSRPT-FILE.
+001060     IF CB-CLRPT-STATUS NOT = "00"
+001070         DISPLAY "CLASSBAT - CLASSRPT OPEN ERROR " CB-CLRPT-STATUS
+001080         MOVE 99 TO RETURN-CODE
+001090         GOBACK
+001100     END-IF.
+001110     MOVE "CLASSIFICATION RUN BEGUN" TO CB-AUDIT-DETAIL.
+001120     CALL "AUDITLOG" USING "CLASSBAT  "
+001130                            "START     "
+001140                            CB-AUDIT-DETAIL.
+001150     PERFORM 2900-READ-CLASSIN THRU 2900-EXIT.
+001160 1000-EXIT.
+001170     EXIT.
+001180 2000-PROCESS-RECORDS.
+001190     PERFORM 2100-CLASSIFY-RECORD THRU 2100-EXIT.
+001200     PERFORM 2200-WRITE-RESULT THRU 2200-EXIT.
+001210     PERFORM 2300-WRITE-REPORT-LINE THRU 2300-EXIT.
+001220     ADD 1 TO CB-RECORD-COUNT.
+001230     PERFORM 2900-READ-CLASSIN THRU 2900-EXIT.
+001240 2000-EXIT.
+001250     EXIT.
+001260*-----------------------------------------------------------------
+001270* THE RULE ITSELF - HIGHEST-OF-THREE PLUS TIER LOOKUP - LIVES IN
+001280* CLASSRULE SO THIS ENGINE AND THE CONDITIONALS SCREEN NEVER GET
+001290* OUT OF SYNC WITH EACH OTHER.
+001300*-----------------------------------------------------------------
+001310 2100-CLASSIFY-RECORD.
+001320     MOVE CI-KEY  TO CL-RESULT-KEY.
+001330     MOVE CI-NUM1 TO CL-RESULT-NUM1.
+001340     MOVE CI-NUM2 TO CL-RESULT-NUM2.
+001350     MOVE CI-NUM3 TO CL-RESULT-NUM3.
+001360     CALL "CLASSRULE" USING CI-NUM1
+001370                             CI-NUM2
+001380                             CI-NUM3
+001390                             CL-RESULT-WINNER
+001400                             CL-RESULT-WINNER-VALUE
+001410                             CL-RESULT-TIER-CODE
+001420                             CL-RESULT-TIER-NAME.
+001430     IF CL-RESULT-TIER-CODE = SPACE
+001440         ADD 1 TO CB-EXCEPTION-COUNT
+001450     END-IF.
+001460 2100-EXIT.
+001470     EXIT.
+001480 2200-WRITE-RESULT.
+001490     WRITE CL-RESULT-RECORD
+001500         INVALID KEY
+001510             CONTINUE
+001520     END-WRITE.
+001530     IF CB-CLOUT-STATUS NOT = "00"
+001540         IF CB-CLOUT-STATUS = "22"
+001550             DISPLAY "CLASSBAT - DUPLICATE KEY: "
+001560                     CL-RESULT-KEY
+001570         ELSE
+001580             DISPLAY "CLASSBAT - CLASSOUT WRITE ERROR "
+001590                     CB-CLOUT-STATUS
+001600         END-IF
+001610         ADD 1 TO CB-EXCEPTION-COUNT
+001620     END-IF.
+001630 2200-EXIT.
+001640     EXIT.
+001650 2300-WRITE-REPORT-LINE.
+001660     MOVE SPACES TO CLASSRPT-LINE.
+001670     STRING CL-RESULT-KEY         DELIMITED BY SIZE
+001680            "  WINNER="            DELIMITED BY SIZE
+001690            CL-RESULT-WINNER       DELIMITED BY SIZE
+001700            "  TIER="              DELIMITED BY SIZE
+001710            CL-RESULT-TIER-CODE    DELIMITED BY SIZE
+001720            " ("                   DELIMITED BY SIZE
+001730            CL-RESULT-TIER-NAME    DELIMITED BY SIZE
+001740            ")"                    DELIMITED BY SIZE
+001750       INTO CLASSRPT-LINE.
+001760     WRITE CLASSRPT-LINE.
+001770     IF CB-CLRPT-STATUS NOT = "00"
+001780         DISPLAY "CLASSBAT - CLASSRPT WRITE ERROR "
+001790                 CB-CLRPT-STATUS
+001800         MOVE 99 TO RETURN-CODE
+001810         GOBACK
+001820     END-IF.
+001830 2300-EXIT.
+001840     EXIT.
+001850 2900-READ-CLASSIN.
+001860     READ CLASSIN-FILE
+001870         AT END SET CB-EOF TO TRUE
+001880     END-READ.
+001890 2900-EXIT.
+001900     EXIT.
+001910 9000-TERMINATE.
+001920     DISPLAY "CLASSBAT - RECORDS PROCESSED: " CB-RECORD-COUNT.
+001930     DISPLAY "CLASSBAT - EXCEPTIONS: " CB-EXCEPTION-COUNT.
+001940     MOVE CB-EXCEPTION-COUNT TO CB-AUDIT-EDIT-COUNT.
+001950     STRING "RUN COMPLETE - EXCEPTIONS: "     DELIMITED BY SIZE
+001960            CB-AUDIT-EDIT-COUNT             DELIMITED BY SIZE
+001970       INTO CB-AUDIT-DETAIL.
+001980     CALL "AUDITLOG" USING "CLASSBAT  "
+001990                            "END       "
+002000                            CB-AUDIT-DETAIL.
+002010     CLOSE CLASSIN-FILE.
+002020     CLOSE CLASSOUT-FILE.
+002030     CLOSE CLASSRPT-FILE.
+002040 9000-EXIT.
+002050     EXIT.
