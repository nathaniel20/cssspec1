@@ -1,19 +1,281 @@
- Identification division.
- Program-id. Subverb.
- Environment division.
- Data division.
- Working-storage section.
- 77    A	pic s9(3)v9(2) value 0.
- 77    B	 pic s9(3)v9(2) value 0.
- 77    E-B	 pic +z(3).z(2).
-
- Procedure division.
- Para-1.
-        Display "Enter first number  :" with no advancing.
-        Accept  A.
-        Display "Enter second number :" with no advancing.
-        Accept  B.
-        Subtract  A from B.
-        Move B to E-B.
-        Display "b-a = "E-B.
-        Stop run.
+000010*****************************************************************
+000020*    PROGRAM-ID.  SUBVERB
+000030*    AUTHOR.      R. HOLLOWAY, BATCH SUPPORT GROUP.
+000040*    INSTALLATION. DAILY RECONCILIATION SYSTEM.
+000050*    DATE-WRITTEN. ORIGINAL - UNKNOWN.  BATCH REWRITE 08/08/26.
+000060*    DATE-COMPILED.
+000070*-----------------------------------------------------------------
+000080*    REMARKS.
+000090*        DAILY BILLED-VS-PAID VARIANCE RECONCILIATION.  READS THE
+000100*        DAY'S TRANSACTION EXTRACT (ONE BILLED/PAID PAIR PER
+000110*        ACCOUNT), SUBTRACTS BILLED FROM PAID FOR EACH RECORD, AND
+000120*        WRITES A VARIANCE REPORT LINE FOR EVERY ACCOUNT UNTIL
+000130*        END OF FILE.  ANY VARIANCE OUTSIDE THE CONFIGURED
+000140*        TOLERANCE ALSO GOES TO A SEPARATE EXCEPTION REPORT WITH
+000150*        BOTH ORIGINAL AMOUNTS.
+000160*-----------------------------------------------------------------
+000170*    MODIFICATION HISTORY.
+000180*        08/08/26  RLH  REWRITTEN FROM THE ORIGINAL ONE-SHOT
+000190*                       CONSOLE ACCEPT/SUBTRACT/DISPLAY INTO A
+000200*                       BATCH RUN AGAINST A TRANSACTION FILE.
+000210*        08/08/26  RLH  ADDED THE OUT-OF-TOLERANCE EXCEPTION
+000220*                       LISTING.
+000230*        08/08/26  RLH  WIDENED THE AMOUNT FIELDS TO S9(7)V9(2)
+000240*                       SO LARGE-DOLLAR COMMERCIAL ACCOUNTS NO
+000250*                       LONGER TRUNCATE.
+000260*        08/08/26  RLH  ADDED THE RECORD-COUNT/NET-VARIANCE
+000270*                       CONTROL-TOTAL TRAILER.
+000280*        08/08/26  RLH  RETURNS THE EXCEPTION COUNT IN THE
+000290*                       RETURN-CODE SPECIAL REGISTER SO DAILYJOB
+000300*                       CAN TELL WHETHER THIS RUN WAS CLEAN.
+000310*        08/08/26  RLH  LOGS START/END EVENTS TO THE SHARED
+000320*                       AUDIT TRAIL VIA AUDITLOG.
+000330*        08/08/26  RLH  ADDED A GENERAL-LEDGER EXTRACT RECORD
+000340*                       PER ACCOUNT SO ACCOUNTING CAN POST THE
+000350*                       DAY'S VARIANCE WITHOUT RE-KEYING IT.
+000360*****************************************************************
+000370 IDENTIFICATION DIVISION.
+000380 PROGRAM-ID. SUBVERB.
+000390 AUTHOR. R. HOLLOWAY.
+000400 INSTALLATION. DAILY RECONCILIATION SYSTEM.
+000410 DATE-WRITTEN. 08/08/26.
+000420 DATE-COMPILED. 08/08/26.
+000430 ENVIRONMENT DIVISION.
+000440 INPUT-OUTPUT SECTION.
+000450 FILE-CONTROL.
+000460     SELECT TRANSACTION-FILE ASSIGN TO TRANFILE
+000470         ORGANIZATION IS LINE SEQUENTIAL
+000480         FILE STATUS IS SV-TRAN-STATUS.
+000490     SELECT VARIANCE-REPORT ASSIGN TO VARIRPT
+000500         ORGANIZATION IS LINE SEQUENTIAL
+000510         FILE STATUS IS SV-VARI-STATUS.
+000520     SELECT EXCEPTION-REPORT ASSIGN TO EXCPRPT
+000530         ORGANIZATION IS LINE SEQUENTIAL
+000540         FILE STATUS IS SV-EXCP-STATUS.
+000550     SELECT GL-EXTRACT-FILE ASSIGN TO GLEXTR
+000560         ORGANIZATION IS LINE SEQUENTIAL
+000570         FILE STATUS IS SV-GLEX-STATUS.
+000580 DATA DIVISION.
+000590 FILE SECTION.
+000600 FD  TRANSACTION-FILE.
+000610 01  TRAN-RECORD.
+000620     05  TRAN-ACCT-ID            PIC X(10).
+000630     05  TRAN-BILLED-AMT         PIC S9(7)V9(2).
+000640     05  TRAN-PAID-AMT           PIC S9(7)V9(2).
+000650 FD  VARIANCE-REPORT.
+000660 01  VARIANCE-LINE               PIC X(60).
+000670 FD  EXCEPTION-REPORT.
+000680 01  EXCEPTION-LINE              PIC X(80).
+000690 FD  GL-EXTRACT-FILE.
+000700 COPY glexcpy.
+000710 WORKING-STORAGE SECTION.
+000720 77    A    PIC S9(7)V9(2) VALUE 0.
+000730 77    B     PIC S9(7)V9(2) VALUE 0.
+000740 77    E-B    PIC +Z(6).Z(2).
+000750 COPY svtolcpy.
+000760 01  SV-FILE-STATUSES.
+000770     05  SV-TRAN-STATUS           PIC X(02) VALUE "00".
+000780     05  SV-VARI-STATUS           PIC X(02) VALUE "00".
+000790     05  SV-EXCP-STATUS           PIC X(02) VALUE "00".
+000800     05  SV-GLEX-STATUS           PIC X(02) VALUE "00".
+000810 01  SV-GL-DATE                   PIC 9(08).
+000820 01  SV-GL-DATE-R REDEFINES SV-GL-DATE.
+000830     05  SV-GL-YYYYMM             PIC 9(06).
+000840     05  SV-GL-DD                 PIC 9(02).
+000850 01  SV-SWITCHES.
+000860     05  SV-EOF-SW                PIC X(01) VALUE "N".
+000870         88  SV-EOF                   VALUE "Y".
+000880 01  SV-EXCEPTION-COUNT           PIC 9(05) VALUE 0.
+000890 01  SV-EXCP-EDIT-BILLED          PIC +Z(6).Z(2).
+000900 01  SV-EXCP-EDIT-PAID            PIC +Z(6).Z(2).
+000910 01  SV-CONTROL-TOTALS.
+000920     05  SV-RECORD-COUNT          PIC 9(07) VALUE 0.
+000930     05  SV-NET-VARIANCE          PIC S9(7)V9(2) VALUE 0.
+000940 01  SV-AUDIT-DETAIL              PIC X(50).
+000950 01  SV-AUDIT-EDIT-COUNT          PIC ZZZ,ZZ9.
+000960 01  SV-TRAILER-LINE.
+000970     05  SV-TRAILER-EDIT-COUNT    PIC ZZZ,ZZZ,ZZ9.
+000980     05  SV-TRAILER-EDIT-NET      PIC +Z(6).Z(2).
+000990 PROCEDURE DIVISION.
+001000 0000-MAINLINE.
+001010     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001020     PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+001030         UNTIL SV-EOF.
+001040     PERFORM 8000-WRITE-TRAILER THRU 8000-EXIT.
+001050     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001060     MOVE SV-EXCEPTION-COUNT TO RETURN-CODE.
+001070     GOBACK.
+001080*-----------------------------------------------------------------
+001090* OPEN THE TRANSACTION FILE AND BOTH REPORTS, THEN PRIME THE
+001100* READ LOOP WITH THE FIRST RECORD.
+001110*-----------------------------------------------------------------
+001120 1000-INITIALIZE.
+001130     OPEN INPUT TRANSACTION-FILE.
+001140     IF SV-TRAN-STATUS NOT = "00"
+001150         DISPLAY "SUBVERB - TRANFILE OPEN ERROR " SV-TRAN-STATUS
+001160         MOVE 99 TO RETURN-CODE
+001170         GOBACK
+001180     END-IF.
+001190     OPEN OUTPUT VARIANCE-REPORT.
+001200     IF SV-VARI-STATUS NOT = "00"
+001210         DISPLAY "SUBVERB - VARIRPT OPEN ERROR " SV-VARI-STATUS
+001220         MOVE 99 TO RETURN-CODE
+001230         GOBACK
+001240     END-IF.
+001250     OPEN OUTPUT EXCEPTION-REPORT.
+001260     IF SV-EXCP-STATUS NOT = "00"
+001270         DISPLAY "SUBVERB - EXCPRPT OPEN ERROR " SV-EXCP-STATUS
+001280         MOVE 99 TO RETURN-CODE
+001290         GOBACK
+001300     END-IF.
+001310     OPEN OUTPUT GL-EXTRACT-FILE.
+001320     IF SV-GLEX-STATUS NOT = "00"
+001330         DISPLAY "SUBVERB - GLEXTR OPEN ERROR " SV-GLEX-STATUS
+001340         MOVE 99 TO RETURN-CODE
+001350         GOBACK
+001360     END-IF.
+001370     ACCEPT SV-GL-DATE FROM DATE YYYYMMDD.
+001380     MOVE "VARIANCE RECONCILIATION RUN BEGUN" TO SV-AUDIT-DETAIL.
+001390     CALL "AUDITLOG" USING "SUBVERB   "
+001400                            "START     "
+001410                            SV-AUDIT-DETAIL.
+001415     PERFORM 2900-READ-TRANSACTION THRU 2900-EXIT.
+001420 1000-EXIT.
+001430     EXIT.
+001440*-----------------------------------------------------------------
+001450* ONE PASS PER TRANSACTION RECORD, CONTINUING UNTIL END OF FILE
+001460* INSTEAD OF STOPPING AFTER ONE COMPARISON.
+001470*-----------------------------------------------------------------
+001480 2000-PROCESS-RECORDS.
+001490     PERFORM 2100-CALCULATE-VARIANCE THRU 2100-EXIT.
+001500     PERFORM 2200-WRITE-VARIANCE-LINE THRU 2200-EXIT.
+001510     PERFORM 2250-WRITE-GL-EXTRACT THRU 2250-EXIT.
+001520     PERFORM 2300-CHECK-TOLERANCE THRU 2300-EXIT.
+001530     ADD 1 TO SV-RECORD-COUNT.
+001540     PERFORM 2900-READ-TRANSACTION THRU 2900-EXIT.
+001550 2000-EXIT.
+001560     EXIT.
+001570 2100-CALCULATE-VARIANCE.
+001580     MOVE TRAN-BILLED-AMT TO A.
+001590     MOVE TRAN-PAID-AMT   TO B.
+001600     SUBTRACT A FROM B.
+001610     MOVE B TO E-B.
+001620     ADD B TO SV-NET-VARIANCE.
+001630 2100-EXIT.
+001640     EXIT.
+001650 2200-WRITE-VARIANCE-LINE.
+001660     MOVE SPACES TO VARIANCE-LINE.
+001670     STRING TRAN-ACCT-ID  DELIMITED BY SIZE
+001680            "  VARIANCE (PAID-BILLED) = " DELIMITED BY SIZE
+001690            E-B           DELIMITED BY SIZE
+001700       INTO VARIANCE-LINE.
+001710     WRITE VARIANCE-LINE.
+001720     IF SV-VARI-STATUS NOT = "00"
+001730         DISPLAY "SUBVERB - VARIRPT WRITE ERROR " SV-VARI-STATUS
+001740         MOVE 99 TO RETURN-CODE
+001750         GOBACK
+001760     END-IF.
+001770     MOVE SPACES TO SV-AUDIT-DETAIL.
+001780     STRING TRAN-ACCT-ID DELIMITED BY SIZE
+001790            "  VARIANCE=" DELIMITED BY SIZE
+001800            E-B           DELIMITED BY SIZE
+001810       INTO SV-AUDIT-DETAIL.
+001820     CALL "AUDITLOG" USING "SUBVERB   "
+001830                            "VARIANCE  "
+001840                            SV-AUDIT-DETAIL.
+001850 2200-EXIT.
+001860     EXIT.
+001870*-----------------------------------------------------------------
+001880* ONE GENERAL-LEDGER EXTRACT RECORD PER ACCOUNT SO ACCOUNTING CAN
+001890* POST THE DAY'S VARIANCE WITHOUT RE-KEYING IT FROM THE REPORT.
+001900* A NET OVERPAYMENT (PAID OVER BILLED) POSTS AS A CREDIT; A NET
+001910* UNDERPAYMENT POSTS AS A DEBIT.
+001920*-----------------------------------------------------------------
+001930 2250-WRITE-GL-EXTRACT.
+001940     MOVE TRAN-ACCT-ID  TO GL-ACCOUNT-NUMBER.
+001950     MOVE SV-GL-YYYYMM  TO GL-PERIOD.
+001960     IF B < 0
+001970         MOVE "DR" TO GL-DR-CR-INDICATOR
+001980         COMPUTE GL-AMOUNT = B * -1
+001990     ELSE
+002000         MOVE "CR" TO GL-DR-CR-INDICATOR
+002010         MOVE B    TO GL-AMOUNT
+002020     END-IF.
+002030     WRITE GL-EXTRACT-RECORD.
+002040     IF SV-GLEX-STATUS NOT = "00"
+002050         DISPLAY "SUBVERB - GLEXTR WRITE ERROR " SV-GLEX-STATUS
+002060         MOVE 99 TO RETURN-CODE
+002070         GOBACK
+002080     END-IF.
+002090 2250-EXIT.
+002100     EXIT.
+002110*-----------------------------------------------------------------
+002120* ANY VARIANCE OUTSIDE THE CONFIGURED TOLERANCE GOES TO THE
+002130* EXCEPTION REPORT WITH BOTH ORIGINAL AMOUNTS SO THE
+002140* RECONCILIATION TEAM DOES NOT HAVE TO SCAN EVERY LINE.
+002150*-----------------------------------------------------------------
+002160 2300-CHECK-TOLERANCE.
+002170     IF B > SV-TOLERANCE-AMT OR B < - SV-TOLERANCE-AMT
+002180         MOVE TRAN-BILLED-AMT TO SV-EXCP-EDIT-BILLED
+002190         MOVE TRAN-PAID-AMT   TO SV-EXCP-EDIT-PAID
+002200         MOVE SPACES TO EXCEPTION-LINE
+002210         STRING TRAN-ACCT-ID        DELIMITED BY SIZE
+002220                "  BILLED="          DELIMITED BY SIZE
+002230                SV-EXCP-EDIT-BILLED  DELIMITED BY SIZE
+002240                "  PAID="            DELIMITED BY SIZE
+002250                SV-EXCP-EDIT-PAID    DELIMITED BY SIZE
+002260                "  VARIANCE="        DELIMITED BY SIZE
+002270                E-B                  DELIMITED BY SIZE
+002280           INTO EXCEPTION-LINE
+002290         WRITE EXCEPTION-LINE
+002300         IF SV-EXCP-STATUS NOT = "00"
+002310             DISPLAY "SUBVERB - EXCPRPT WRITE ERROR "
+002320                     SV-EXCP-STATUS
+002330             MOVE 99 TO RETURN-CODE
+002340             GOBACK
+002350         END-IF
+002360         ADD 1 TO SV-EXCEPTION-COUNT
+002370     END-IF.
+002380 2300-EXIT.
+002390     EXIT.
+002400 2900-READ-TRANSACTION.
+002410     READ TRANSACTION-FILE
+002420         AT END SET SV-EOF TO TRUE
+002430     END-READ.
+002440 2900-EXIT.
+002450     EXIT.
+002460*-----------------------------------------------------------------
+002470* CONTROL TOTAL - TIES BACK TO THE SOURCE EXTRACT BEFORE SIGN-OFF.
+002480*-----------------------------------------------------------------
+002490 8000-WRITE-TRAILER.
+002500     MOVE SV-RECORD-COUNT TO SV-TRAILER-EDIT-COUNT.
+002510     MOVE SV-NET-VARIANCE TO SV-TRAILER-EDIT-NET.
+002520     MOVE SPACES TO VARIANCE-LINE.
+002530     STRING "RECORDS PROCESSED: "   DELIMITED BY SIZE
+002540            SV-TRAILER-EDIT-COUNT   DELIMITED BY SIZE
+002550            ", NET VARIANCE: "      DELIMITED BY SIZE
+002560            SV-TRAILER-EDIT-NET     DELIMITED BY SIZE
+002570       INTO VARIANCE-LINE.
+002580     WRITE VARIANCE-LINE.
+002582     IF SV-VARI-STATUS NOT = "00"
+002584         DISPLAY "SUBVERB - VARIRPT WRITE ERROR " SV-VARI-STATUS
+002586         MOVE 99 TO RETURN-CODE
+002588         GOBACK
+002590     END-IF.
+002592     DISPLAY VARIANCE-LINE.
+002600 8000-EXIT.
+002610     EXIT.
+002620 9000-TERMINATE.
+002630     MOVE SV-EXCEPTION-COUNT TO SV-AUDIT-EDIT-COUNT.
+002640     STRING "RUN COMPLETE - EXCEPTIONS: " DELIMITED BY SIZE
+002650            SV-AUDIT-EDIT-COUNT           DELIMITED BY SIZE
+002660       INTO SV-AUDIT-DETAIL.
+002670     CALL "AUDITLOG" USING "SUBVERB   "
+002680                            "END       "
+002690                            SV-AUDIT-DETAIL.
+002700     CLOSE TRANSACTION-FILE.
+002710     CLOSE VARIANCE-REPORT.
+002720     CLOSE EXCEPTION-REPORT.
+002730     CLOSE GL-EXTRACT-FILE.
+002740 9000-EXIT.
+002750     EXIT.
