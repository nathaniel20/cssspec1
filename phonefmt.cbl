@@ -0,0 +1,98 @@
+000010*****************************************************************
+000020*    PROGRAM-ID.  PHONEFMT
+000030*    AUTHOR.      R. HOLLOWAY, BATCH SUPPORT GROUP.
+000040*    INSTALLATION. DAILY RECONCILIATION SYSTEM.
+000050*    DATE-WRITTEN. 08/08/26.
+000060*    DATE-COMPILED.
+000070*-----------------------------------------------------------------
+000080*    REMARKS.
+000090*        SHARED PHONE NUMBER FORMATTING RULE.  GIVEN THE
+000100*        AREA-CODE/PREFIX-NUM/LAST-FOUR COMPONENTS, VALIDATES
+000110*        THEM AS NUMERIC AND BUILDS THE THREE OUTBOUND FORMATS:
+000120*        STANDARD   "(AAA) PPP-LLLL"
+000130*        E.164      "+1AAAPPPLLLL"
+000140*        DASHED     "AAA-PPP-LLLL"
+000150*        CALLED BY THE INSPECT-SAMPLE DIALER-EXTRACT PASS AND BY
+000160*        PHONEMNT'S INQUIRY FUNCTION SO BOTH SHOW THE IDENTICAL
+000170*        FORMATTING.
+000180*-----------------------------------------------------------------
+000190*    MODIFICATION HISTORY.
+000200*        08/08/26  RLH  INITIAL VERSION - FACTORED OUT OF
+000210*                       INSPECT-SAMPLE'S START-OF-PROGRAM WHEN
+000220*                       THE DIALER EXTRACT WAS ADDED.
+000230*****************************************************************
+000240 IDENTIFICATION DIVISION.
+000250 PROGRAM-ID. PHONEFMT.
+000260 AUTHOR. R. HOLLOWAY.
+000270 INSTALLATION. DAILY RECONCILIATION SYSTEM.
+000280 DATE-WRITTEN. 08/08/26.
+000290 DATE-COMPILED. 08/08/26.
+000300 ENVIRONMENT DIVISION.
+000310 DATA DIVISION.
+000320 WORKING-STORAGE SECTION.
+000330 01  PF-STANDARD-TEMPLATE        PIC X(14) VALUE "(XXX) YYY-ZZZZ".
+000340 01  PF-DASHED-TEMPLATE          PIC X(12) VALUE "XXX-YYY-ZZZZ".
+000350 01  PF-E164-TEMPLATE            PIC X(12) VALUE "+1XXXYYYZZZZ".
+000360 LINKAGE SECTION.
+000370 01  LK-AREA-CODE                PIC X(03).
+000380 01  LK-PREFIX-NUM                PIC X(03).
+000390 01  LK-LAST-FOUR                PIC X(04).
+000400 01  LK-VALID-SW                 PIC X(01).
+000410     88  LK-IS-VALID                 VALUE "Y".
+000420     88  LK-IS-INVALID                VALUE "N".
+000430 01  LK-STANDARD-NUMBER          PIC X(14).
+000440 01  LK-E164-NUMBER              PIC X(12).
+000450 01  LK-DASHED-NUMBER            PIC X(12).
+000460 PROCEDURE DIVISION USING LK-AREA-CODE
+000470                           LK-PREFIX-NUM
+000480                           LK-LAST-FOUR
+000490                           LK-VALID-SW
+000500                           LK-STANDARD-NUMBER
+000510                           LK-E164-NUMBER
+000520                           LK-DASHED-NUMBER.
+000530 0000-MAINLINE.
+000540     PERFORM 1000-EDIT-COMPONENTS THRU 1000-EXIT.
+000550     IF LK-IS-VALID
+000560         PERFORM 2000-BUILD-FORMATS THRU 2000-EXIT
+000570     ELSE
+000580         MOVE SPACES TO LK-STANDARD-NUMBER
+000590         MOVE SPACES TO LK-E164-NUMBER
+000600         MOVE SPACES TO LK-DASHED-NUMBER
+000610     END-IF.
+000620     GOBACK.
+000630*-----------------------------------------------------------------
+000640* EACH COMPONENT MUST BE NUMERIC BEFORE IT IS SUBSTITUTED INTO A
+000650* TEMPLATE, OR A MALFORMED COMPONENT PRODUCES GARBAGE LIKE
+000660* "(4X9) ...".
+000670*-----------------------------------------------------------------
+000680 1000-EDIT-COMPONENTS.
+000690     SET LK-IS-VALID TO TRUE.
+000700     IF LK-AREA-CODE IS NOT NUMERIC
+000710         SET LK-IS-INVALID TO TRUE
+000720     END-IF.
+000730     IF LK-PREFIX-NUM IS NOT NUMERIC
+000740         SET LK-IS-INVALID TO TRUE
+000750     END-IF.
+000760     IF LK-LAST-FOUR IS NOT NUMERIC
+000770         SET LK-IS-INVALID TO TRUE
+000780     END-IF.
+000790 1000-EXIT.
+000800     EXIT.
+000810 2000-BUILD-FORMATS.
+000820     MOVE PF-STANDARD-TEMPLATE TO LK-STANDARD-NUMBER.
+000830     INSPECT LK-STANDARD-NUMBER
+000840         REPLACING ALL "XXX"  BY LK-AREA-CODE
+000850                    ALL "YYY"  BY LK-PREFIX-NUM
+000860                    ALL "ZZZZ" BY LK-LAST-FOUR.
+000870     MOVE PF-E164-TEMPLATE TO LK-E164-NUMBER.
+000880     INSPECT LK-E164-NUMBER
+000890         REPLACING ALL "XXX"  BY LK-AREA-CODE
+000900                    ALL "YYY"  BY LK-PREFIX-NUM
+000910                    ALL "ZZZZ" BY LK-LAST-FOUR.
+000920     MOVE PF-DASHED-TEMPLATE TO LK-DASHED-NUMBER.
+000930     INSPECT LK-DASHED-NUMBER
+000940         REPLACING ALL "XXX"  BY LK-AREA-CODE
+000950                    ALL "YYY"  BY LK-PREFIX-NUM
+000960                    ALL "ZZZZ" BY LK-LAST-FOUR.
+000970 2000-EXIT.
+000980     EXIT.
