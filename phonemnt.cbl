@@ -0,0 +1,209 @@
+000010*****************************************************************
+000020*    PROGRAM-ID.  PHONEMNT
+000030*    AUTHOR.      R. HOLLOWAY, BATCH SUPPORT GROUP.
+000040*    INSTALLATION. DAILY RECONCILIATION SYSTEM.
+000050*    DATE-WRITTEN. 08/08/26.
+000060*    DATE-COMPILED.
+000070*-----------------------------------------------------------------
+000080*    REMARKS.
+000090*        MENU-DRIVEN MAINTENANCE OF THE CUSTOMER PHONE DIRECTORY
+000100*        MASTER (PHONEMST), KEYED BY CUSTOMER ID.  SUPPORTS ADD,
+000110*        CHANGE, AND INQUIRE.  INQUIRE CALLS THE SAME PHONEFMT
+000120*        SUBPROGRAM THE INSPECT-SAMPLE DIALER-EXTRACT PASS USES SO
+000130*        THE FORMATTED NUMBER SHOWN HERE MATCHES THE DIALER FEED
+000140*        EXACTLY.
+000150*-----------------------------------------------------------------
+000160*    MODIFICATION HISTORY.
+000170*        08/08/26  RLH  INITIAL VERSION.
+000180*****************************************************************
+000190 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PHONEMNT.
+000210 AUTHOR. R. HOLLOWAY.
+000220 INSTALLATION. DAILY RECONCILIATION SYSTEM.
+000230 DATE-WRITTEN. 08/08/26.
+000240 DATE-COMPILED. 08/08/26.
+000250 ENVIRONMENT DIVISION.
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280     SELECT PHONEMST-FILE ASSIGN TO PHONEMST
+000290         ORGANIZATION IS INDEXED
+000300         ACCESS MODE IS DYNAMIC
+000310         RECORD KEY IS PH-CUSTOMER-ID
+000320         FILE STATUS IS PM-FILE-STATUS.
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000350 FD  PHONEMST-FILE.
+000360 COPY phonecpy.
+000370 WORKING-STORAGE SECTION.
+000380 01  PM-FILE-STATUS               PIC X(02) VALUE "00".
+000390 01  PM-MENU-CHOICE               PIC X(01).
+000400 01  PM-SWITCHES.
+000410     05  PM-CONTINUE-SW           PIC X(01) VALUE "Y".
+000420         88  PM-CONTINUE              VALUE "Y".
+000430 01  PM-ENTRY-FIELDS.
+000440     05  PM-AREA-ENTRY            PIC X(03).
+000450     05  PM-PREFIX-ENTRY          PIC X(03).
+000460     05  PM-LAST-FOUR-ENTRY       PIC X(04).
+000470 01  PM-VALID-SW                  PIC X(01).
+000480     88  PM-IS-VALID                  VALUE "Y".
+000490     88  PM-IS-INVALID                VALUE "N".
+000500 01  PM-STANDARD-NUMBER            PIC X(14).
+000510 01  PM-E164-NUMBER                PIC X(12).
+000520 01  PM-DASHED-NUMBER              PIC X(12).
+000530 PROCEDURE DIVISION.
+000540 0000-MAINLINE.
+000550     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000560     PERFORM 2000-MENU-CYCLE THRU 2000-EXIT
+000570         UNTIL NOT PM-CONTINUE.
+000580     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000590     STOP RUN.
+000600 1000-INITIALIZE.
+000610     OPEN I-O PHONEMST-FILE.
+000620     IF PM-FILE-STATUS NOT = "00"
+000630         OPEN OUTPUT PHONEMST-FILE
+000640         CLOSE PHONEMST-FILE
+000650         OPEN I-O PHONEMST-FILE
+000660     END-IF.
+000670 1000-EXIT.
+000680     EXIT.
+000690 2000-MENU-CYCLE.
+000700     PERFORM 2100-SHOW-MENU THRU 2100-EXIT.
+000710     EVALUATE PM-MENU-CHOICE
+000720         WHEN "A"
+000730             PERFORM 3000-ADD-RECORD THRU 3000-EXIT
+000740         WHEN "C"
+000750             PERFORM 4000-CHANGE-RECORD THRU 4000-EXIT
+000760         WHEN "I"
+000770             PERFORM 5000-INQUIRE-RECORD THRU 5000-EXIT
+000780         WHEN "X"
+000790             SET PM-CONTINUE-SW TO "N"
+000800         WHEN OTHER
+000810             DISPLAY "INVALID CHOICE - A,C,I,X" LINE 15 COL 5
+000820     END-EVALUATE.
+000830 2000-EXIT.
+000840     EXIT.
+000850 2100-SHOW-MENU.
+000860     DISPLAY ERASE.
+000870     DISPLAY "PHONE DIRECTORY MAINTENANCE" LINE 2 COL 5.
+000880     DISPLAY "A - ADD A CUSTOMER"          LINE 4 COL 5.
+000890     DISPLAY "C - CHANGE A CUSTOMER"       LINE 5 COL 5.
+000900     DISPLAY "I - INQUIRE ON A CUSTOMER"   LINE 6 COL 5.
+000910     DISPLAY "X - EXIT"                    LINE 7 COL 5.
+000920     DISPLAY "SELECTION:"                  LINE 9 COL 5.
+000930     ACCEPT PM-MENU-CHOICE LINE 9 COL 16.
+000940 2100-EXIT.
+000950     EXIT.
+000960*-----------------------------------------------------------------
+000970* ADD - THE THREE PHONE COMPONENTS ARE RE-PROMPTED UNTIL NUMERIC,
+000980* THE SAME DISCIPLINE CONDITIONALS USES ON ITS SCREEN.
+000990*-----------------------------------------------------------------
+001000 3000-ADD-RECORD.
+001010     DISPLAY ERASE.
+001020     DISPLAY "ADD CUSTOMER" LINE 2 COL 5.
+001030     DISPLAY "CUSTOMER ID:" LINE 4 COL 5.
+001040     ACCEPT PH-CUSTOMER-ID LINE 4 COL 19.
+001050     DISPLAY "CUSTOMER NAME:" LINE 5 COL 5.
+001060     ACCEPT PH-CUSTOMER-NAME LINE 5 COL 21.
+001070     PERFORM 3100-GET-PHONE THRU 3100-EXIT.
+001080     MOVE PM-AREA-ENTRY      TO PH-AREA-CODE.
+001090     MOVE PM-PREFIX-ENTRY    TO PH-PREFIX-NUM.
+001100     MOVE PM-LAST-FOUR-ENTRY TO PH-LAST-FOUR.
+001110     WRITE PH-DIRECTORY-RECORD
+001120         INVALID KEY
+001130             DISPLAY "CUSTOMER ID ALREADY ON FILE" LINE 15 COL 5
+001140     END-WRITE.
+001150 3000-EXIT.
+001160     EXIT.
+001170 3100-GET-PHONE.
+001180     DISPLAY "AREA CODE:"  LINE 7 COL 5.
+001190     DISPLAY "PREFIX:"     LINE 8 COL 5.
+001200     DISPLAY "LAST FOUR:"  LINE 9 COL 5.
+001210     PERFORM 3110-GET-AREA THRU 3110-EXIT
+001220         UNTIL PM-AREA-ENTRY IS NUMERIC.
+001230     PERFORM 3120-GET-PREFIX THRU 3120-EXIT
+001240         UNTIL PM-PREFIX-ENTRY IS NUMERIC.
+001250     PERFORM 3130-GET-LAST-FOUR THRU 3130-EXIT
+001260         UNTIL PM-LAST-FOUR-ENTRY IS NUMERIC.
+001270 3100-EXIT.
+001280     EXIT.
+001290 3110-GET-AREA.
+001300     ACCEPT PM-AREA-ENTRY LINE 7 COL 17.
+001310     IF PM-AREA-ENTRY IS NOT NUMERIC
+001320         DISPLAY "AREA CODE MUST BE NUMERIC" LINE 15 COL 5
+001330     ELSE
+001340         DISPLAY SPACES LINE 15 COL 5
+001350     END-IF.
+001360 3110-EXIT.
+001370     EXIT.
+001380 3120-GET-PREFIX.
+001390     ACCEPT PM-PREFIX-ENTRY LINE 8 COL 17.
+001400     IF PM-PREFIX-ENTRY IS NOT NUMERIC
+001410         DISPLAY "PREFIX MUST BE NUMERIC" LINE 15 COL 5
+001420     ELSE
+001430         DISPLAY SPACES LINE 15 COL 5
+001440     END-IF.
+001450 3120-EXIT.
+001460     EXIT.
+001470 3130-GET-LAST-FOUR.
+001480     ACCEPT PM-LAST-FOUR-ENTRY LINE 9 COL 17.
+001490     IF PM-LAST-FOUR-ENTRY IS NOT NUMERIC
+001500         DISPLAY "LAST FOUR MUST BE NUMERIC" LINE 15 COL 5
+001510     ELSE
+001520         DISPLAY SPACES LINE 15 COL 5
+001530     END-IF.
+001540 3130-EXIT.
+001550     EXIT.
+001560*-----------------------------------------------------------------
+001570* CHANGE - NAME AND PHONE ONLY.  THE CUSTOMER ID IS THE KEY AND IS
+001580* NOT CHANGEABLE HERE.
+001590*-----------------------------------------------------------------
+001600 4000-CHANGE-RECORD.
+001610     DISPLAY ERASE.
+001620     DISPLAY "CHANGE CUSTOMER" LINE 2 COL 5.
+001630     DISPLAY "CUSTOMER ID:" LINE 4 COL 5.
+001640     ACCEPT PH-CUSTOMER-ID LINE 4 COL 19.
+001650     READ PHONEMST-FILE
+001660         INVALID KEY
+001670             DISPLAY "CUSTOMER NOT ON FILE" LINE 15 COL 5
+001680         NOT INVALID KEY
+001690             DISPLAY "CUSTOMER NAME:" LINE 5 COL 5
+001700             ACCEPT PH-CUSTOMER-NAME LINE 5 COL 21
+001710             PERFORM 3100-GET-PHONE THRU 3100-EXIT
+001720             MOVE PM-AREA-ENTRY      TO PH-AREA-CODE
+001730             MOVE PM-PREFIX-ENTRY    TO PH-PREFIX-NUM
+001740             MOVE PM-LAST-FOUR-ENTRY TO PH-LAST-FOUR
+001750             REWRITE PH-DIRECTORY-RECORD
+001760     END-READ.
+001770 4000-EXIT.
+001780     EXIT.
+001790*-----------------------------------------------------------------
+001800* INQUIRE - FORMATS THE STORED NUMBER THROUGH PHONEFMT SO THIS
+001810* SCREEN SHOWS EXACTLY WHAT THE DIALER EXTRACT WOULD PRODUCE.
+001820*-----------------------------------------------------------------
+001830 5000-INQUIRE-RECORD.
+001840     DISPLAY ERASE.
+001850     DISPLAY "INQUIRE CUSTOMER" LINE 2 COL 5.
+001860     DISPLAY "CUSTOMER ID:" LINE 4 COL 5.
+001870     ACCEPT PH-CUSTOMER-ID LINE 4 COL 19.
+001880     READ PHONEMST-FILE
+001890         INVALID KEY
+001900             DISPLAY "CUSTOMER NOT ON FILE" LINE 15 COL 5
+001910         NOT INVALID KEY
+001920             DISPLAY "NAME: " PH-CUSTOMER-NAME LINE 6 COL 5
+001930             CALL "PHONEFMT" USING PH-AREA-CODE
+001940                                    PH-PREFIX-NUM
+001950                                    PH-LAST-FOUR
+001960                                    PM-VALID-SW
+001970                                    PM-STANDARD-NUMBER
+001980                                    PM-E164-NUMBER
+001990                                    PM-DASHED-NUMBER
+002000             DISPLAY "STANDARD: " PM-STANDARD-NUMBER LINE 7 COL 5
+002010             DISPLAY "E.164:    " PM-E164-NUMBER     LINE 8 COL 5
+002020             DISPLAY "DASHED:   " PM-DASHED-NUMBER   LINE 9 COL 5
+002030     END-READ.
+002040 5000-EXIT.
+002050     EXIT.
+002060 9000-TERMINATE.
+002070     CLOSE PHONEMST-FILE.
+002080 9000-EXIT.
+002090     EXIT.
