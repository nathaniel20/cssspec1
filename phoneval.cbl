@@ -0,0 +1,216 @@
+000010*****************************************************************
+000020*    PROGRAM-ID.  PHONEVAL
+000030*    AUTHOR.      R. HOLLOWAY, BATCH SUPPORT GROUP.
+000040*    INSTALLATION. DAILY RECONCILIATION SYSTEM.
+000050*    DATE-WRITTEN. 08/08/26.
+000060*    DATE-COMPILED.
+000070*-----------------------------------------------------------------
+000080*    REMARKS.
+000090*        DATA-QUALITY PASS OVER THE INCOMING PHONE FEED, RUN
+000100*        BEFORE THE FEED IS LOADED INTO PHONEMST.  EACH RECORD'S
+000110*        AREA-CODE/PREFIX-NUM/LAST-FOUR COMPONENTS ARE TALLIED
+000120*        FOR DIGIT CONTENT - A COMPONENT THAT DOES NOT TALLY TO
+000130*        ITS EXPECTED DIGIT COUNT IS MALFORMED.  THE FULL NUMBER
+000140*        OFF EVERY RECORD IS ALSO HELD IN A WORKING-STORAGE
+000150*        TABLE SO THE WHOLE FEED CAN BE CROSS-CHECKED FOR
+000160*        DUPLICATE NUMBERS ONCE END OF FILE IS REACHED.  BOTH
+000170*        CLASSES OF PROBLEM GO TO ONE DATA-QUALITY REPORT.
+000180*-----------------------------------------------------------------
+000190*    MODIFICATION HISTORY.
+000200*        08/08/26  RLH  INITIAL VERSION.
+000210*****************************************************************
+000220 IDENTIFICATION DIVISION.
+000230 PROGRAM-ID. PHONEVAL.
+000240 AUTHOR. R. HOLLOWAY.
+000250 INSTALLATION. DAILY RECONCILIATION SYSTEM.
+000260 DATE-WRITTEN. 08/08/26.
+000270 DATE-COMPILED. 08/08/26.
+000280 ENVIRONMENT DIVISION.
+000290 INPUT-OUTPUT SECTION.
+000300 FILE-CONTROL.
+000310     SELECT PHONE-FEED-FILE ASSIGN TO PHONEFEED
+000320         ORGANIZATION IS LINE SEQUENTIAL
+000330         FILE STATUS IS PV-FEED-STATUS.
+000340     SELECT PHONE-DQ-REPORT ASSIGN TO PHONEDQR
+000350         ORGANIZATION IS LINE SEQUENTIAL
+000360         FILE STATUS IS PV-DQRP-STATUS.
+000370 DATA DIVISION.
+000380 FILE SECTION.
+000390 FD  PHONE-FEED-FILE.
+000400 COPY phfeedcpy.
+000410 FD  PHONE-DQ-REPORT.
+000420 01  PHONE-DQ-LINE               PIC X(70).
+000430 WORKING-STORAGE SECTION.
+000440 01  PV-FILE-STATUSES.
+000450     05  PV-FEED-STATUS           PIC X(02) VALUE "00".
+000460     05  PV-DQRP-STATUS           PIC X(02) VALUE "00".
+000470 01  PV-SWITCHES.
+000480     05  PV-EOF-SW                PIC X(01) VALUE "N".
+000490         88  PV-EOF                   VALUE "Y".
+000500 01  PV-DIGIT-COUNT               PIC 9(02) VALUE 0.
+000510 01  PV-PROBLEM-COUNT             PIC 9(05) VALUE 0.
+000520 01  PV-TABLE-COUNT               PIC 9(05) VALUE 0.
+000530 01  PV-AUDIT-DETAIL              PIC X(50).
+000540 01  PV-DQ-MESSAGE                PIC X(40).
+000550 01  PV-AUDIT-EDIT-COUNT          PIC ZZZ,ZZ9.
+000560 01  PV-NUMBER-TABLE.
+000570     05  PV-NUMBER-ENTRY OCCURS 2000 TIMES
+000580             INDEXED BY PV-IDX1 PV-IDX2.
+000590         10  PV-TBL-CUSTOMER-ID  PIC X(08).
+000600         10  PV-TBL-FULL-NUMBER  PIC X(10).
+000610 PROCEDURE DIVISION.
+000620 0000-MAINLINE.
+000630     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000640     PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+000650         UNTIL PV-EOF.
+000660     PERFORM 7000-CHECK-DUPLICATES THRU 7000-EXIT.
+000670     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000680     MOVE PV-PROBLEM-COUNT TO RETURN-CODE.
+000690     GOBACK.
+000700 1000-INITIALIZE.
+000710     OPEN INPUT PHONE-FEED-FILE.
+000720     IF PV-FEED-STATUS NOT = "00"
+000730         DISPLAY "PHONEVAL - PHONEFEED OPEN ERROR " PV-FEED-STATUS
+000740         MOVE 99 TO RETURN-CODE
+000750         GOBACK
+000760     END-IF.
+000770     OPEN OUTPUT PHONE-DQ-REPORT.
+000780     IF PV-DQRP-STATUS NOT = "00"
+000790         DISPLAY "PHONEVAL - PHONEDQR OPEN ERROR " PV-DQRP-STATUS
+000800         MOVE 99 TO RETURN-CODE
+000810         GOBACK
+000820     END-IF.
+000830     MOVE "PHONE FEED DATA-QUALITY PASS BEGUN" TO PV-AUDIT-DETAIL.
+000835     CALL "AUDITLOG" USING "PHONEVAL  "
+000840                            "START     "
+000850                            PV-AUDIT-DETAIL.
+000860     PERFORM 2900-READ-FEED THRU 2900-EXIT.
+000870 1000-EXIT.
+000880     EXIT.
+000890 2000-PROCESS-RECORDS.
+000900     PERFORM 2100-VALIDATE-COMPONENTS THRU 2100-EXIT.
+000910     PERFORM 2500-STORE-IN-TABLE THRU 2500-EXIT.
+000920     PERFORM 2900-READ-FEED THRU 2900-EXIT.
+000930 2000-EXIT.
+000940     EXIT.
+000950*-----------------------------------------------------------------
+000960* TALLY THE DIGIT CHARACTERS IN EACH COMPONENT - ANYTHING OTHER
+000970* THAN THE EXPECTED COUNT MEANS THE COMPONENT IS NOT A CLEAN
+000980* NUMBER, EVEN IF IT HAPPENED TO PASS AN IS-NUMERIC TEST.
+000990*-----------------------------------------------------------------
+001000 2100-VALIDATE-COMPONENTS.
+001010     MOVE 0 TO PV-DIGIT-COUNT.
+001020     INSPECT PF-AREA-CODE TALLYING PV-DIGIT-COUNT
+001030         FOR ALL "0" ALL "1" ALL "2" ALL "3" ALL "4"
+001040                 ALL "5" ALL "6" ALL "7" ALL "8" ALL "9".
+001050     IF PV-DIGIT-COUNT NOT = 3
+001060         MOVE "AREA CODE NOT 3 DIGITS" TO PV-DQ-MESSAGE
+001070         PERFORM 2400-WRITE-DQ-LINE THRU 2400-EXIT
+001080     END-IF.
+001090     MOVE 0 TO PV-DIGIT-COUNT.
+001100     INSPECT PF-PREFIX-NUM TALLYING PV-DIGIT-COUNT
+001110         FOR ALL "0" ALL "1" ALL "2" ALL "3" ALL "4"
+001120                 ALL "5" ALL "6" ALL "7" ALL "8" ALL "9".
+001130     IF PV-DIGIT-COUNT NOT = 3
+001140         MOVE "PREFIX NOT 3 DIGITS" TO PV-DQ-MESSAGE
+001150         PERFORM 2400-WRITE-DQ-LINE THRU 2400-EXIT
+001160     END-IF.
+001170     MOVE 0 TO PV-DIGIT-COUNT.
+001180     INSPECT PF-LAST-FOUR TALLYING PV-DIGIT-COUNT
+001190         FOR ALL "0" ALL "1" ALL "2" ALL "3" ALL "4"
+001200                 ALL "5" ALL "6" ALL "7" ALL "8" ALL "9".
+001210     IF PV-DIGIT-COUNT NOT = 4
+001220         MOVE "LAST FOUR NOT 4 DIGITS" TO PV-DQ-MESSAGE
+001230         PERFORM 2400-WRITE-DQ-LINE THRU 2400-EXIT
+001240     END-IF.
+001250 2100-EXIT.
+001260     EXIT.
+001270*-----------------------------------------------------------------
+001280* ONE REPORT LINE PER PROBLEM FOUND - SHARED BY THE COMPONENT
+001290* TALLY CHECKS ABOVE AND THE DUPLICATE CHECK BELOW.
+001300*-----------------------------------------------------------------
+001310 2400-WRITE-DQ-LINE.
+001320     MOVE SPACES TO PHONE-DQ-LINE.
+001330     STRING PF-CUSTOMER-ID        DELIMITED BY SIZE
+001340            "  "                  DELIMITED BY SIZE
+001350            PV-DQ-MESSAGE         DELIMITED BY SIZE
+001360       INTO PHONE-DQ-LINE.
+001370     WRITE PHONE-DQ-LINE.
+001380     IF PV-DQRP-STATUS NOT = "00"
+001390         DISPLAY "PHONEVAL - PHONEDQR WRITE ERROR " PV-DQRP-STATUS
+001400         MOVE 99 TO RETURN-CODE
+001410         GOBACK
+001420     END-IF.
+001430     ADD 1 TO PV-PROBLEM-COUNT.
+001440 2400-EXIT.
+001450     EXIT.
+001460*-----------------------------------------------------------------
+001470* HOLD EVERY RECORD'S CUSTOMER ID AND FULL NUMBER SO THE WHOLE
+001480* FEED CAN BE COMPARED FOR DUPLICATES AFTER END OF FILE, NOT
+001490* JUST AGAINST THE RECORD IMMEDIATELY BEFORE IT.
+001500*-----------------------------------------------------------------
+001510 2500-STORE-IN-TABLE.
+001520     IF PV-TABLE-COUNT NOT < 2000
+001530         MOVE "PHONE FEED TABLE FULL - RECORD SKIPPED"
+001540                 TO PV-DQ-MESSAGE
+001550         PERFORM 2400-WRITE-DQ-LINE THRU 2400-EXIT
+001560     ELSE
+001570         ADD 1 TO PV-TABLE-COUNT
+001580         SET PV-IDX1 TO PV-TABLE-COUNT
+001590         MOVE PF-CUSTOMER-ID TO PV-TBL-CUSTOMER-ID (PV-IDX1)
+001600         STRING PF-AREA-CODE  DELIMITED BY SIZE
+001610                PF-PREFIX-NUM DELIMITED BY SIZE
+001620                PF-LAST-FOUR  DELIMITED BY SIZE
+001630           INTO PV-TBL-FULL-NUMBER (PV-IDX1)
+001640     END-IF.
+001650 2500-EXIT.
+001660     EXIT.
+001670 2900-READ-FEED.
+001680     READ PHONE-FEED-FILE
+001690         AT END SET PV-EOF TO TRUE
+001700     END-READ.
+001710 2900-EXIT.
+001720     EXIT.
+001730*-----------------------------------------------------------------
+001740* ONE PASS, EVERY ENTRY AGAINST EVERY LATER ENTRY.  THE FEED IS
+001750* A DAILY DIRECTORY UPDATE, NOT THE FULL CUSTOMER BASE, SO THE
+001760* TABLE STAYS SMALL ENOUGH FOR A STRAIGHT PAIRWISE COMPARE.
+001770*-----------------------------------------------------------------
+001780 7000-CHECK-DUPLICATES.
+001790     PERFORM 7100-OUTER-COMPARE THRU 7100-EXIT
+001800         VARYING PV-IDX1 FROM 1 BY 1
+001810         UNTIL PV-IDX1 > PV-TABLE-COUNT.
+001820 7000-EXIT.
+001830     EXIT.
+001840 7100-OUTER-COMPARE.
+001850     SET PV-IDX2 TO PV-IDX1.
+001860     SET PV-IDX2 UP BY 1.
+001870     PERFORM 7200-INNER-COMPARE THRU 7200-EXIT
+001880         VARYING PV-IDX2 FROM PV-IDX2 BY 1
+001890         UNTIL PV-IDX2 > PV-TABLE-COUNT.
+001900 7100-EXIT.
+001910     EXIT.
+001920 7200-INNER-COMPARE.
+001930     IF PV-TBL-FULL-NUMBER (PV-IDX1)
+001940         = PV-TBL-FULL-NUMBER (PV-IDX2)
+001950         MOVE PV-TBL-CUSTOMER-ID (PV-IDX1) TO PF-CUSTOMER-ID
+001960         STRING "DUPLICATE NUMBER WITH "  DELIMITED BY SIZE
+001970                PV-TBL-CUSTOMER-ID (PV-IDX2) DELIMITED BY SIZE
+001980           INTO PV-DQ-MESSAGE
+001990         PERFORM 2400-WRITE-DQ-LINE THRU 2400-EXIT
+002000     END-IF.
+002010 7200-EXIT.
+002020     EXIT.
+002030 9000-TERMINATE.
+002040     DISPLAY "PHONEVAL - DQ PROBLEMS FOUND: " PV-PROBLEM-COUNT.
+002050     MOVE PV-PROBLEM-COUNT TO PV-AUDIT-EDIT-COUNT.
+002060     STRING "RUN COMPLETE - PROBLEMS FOUND: " DELIMITED BY SIZE
+002070            PV-AUDIT-EDIT-COUNT              DELIMITED BY SIZE
+002080       INTO PV-AUDIT-DETAIL.
+002090     CALL "AUDITLOG" USING "PHONEVAL  "
+002100                            "END       "
+002110                            PV-AUDIT-DETAIL.
+002120     CLOSE PHONE-FEED-FILE.
+002130     CLOSE PHONE-DQ-REPORT.
+002140 9000-EXIT.
+002150     EXIT.
